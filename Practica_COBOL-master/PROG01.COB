@@ -24,33 +24,101 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+      *    Liquidacion de cuotas por lote: un registro de entrada por
+      *    cliente (nombre, apellido, 5 importes de cuota) en lugar
+      *    de los ACCEPT interactivos que solo admitian un cliente
+      *    por corrida.
+           SELECT CUOTAS-ENTRADA       ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\Cuotas.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-CUO.
+
+      *    Liquidaciones calculadas por cliente, para que quede un
+      *    historial en disco ademas de la salida por consola, y para
+      *    poder alimentar mas adelante el TRANSAC de PROG01-01-SA.
+           SELECT LIQUIDACIONES       ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\Liquidaciones.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-LIQ.
+
        DATA DIVISION.
 
        FILE SECTION.
 
+       FD CUOTAS-ENTRADA.
+
+       01 FD-CUOTAS-ENTRADA.
+         05 WSF-CUO-CTE          PIC 9(07).
+         05 WSF-CUO-NOMBRE       PIC X(20).
+         05 WSF-CUO-APELLIDO     PIC X(20).
+         05 WSF-CUO-IMPORTE      OCCURS 5 TIMES
+                                  PIC 9(04)V9(02).
+      *    Fecha de vencimiento de cada cuota (AAAAMMDD), para poder
+      *    calcular el recargo por mora de las que se pagan vencidas.
+         05 WSF-CUO-VENCIMIENTO  OCCURS 5 TIMES
+                                  PIC 9(08).
+
+       FD LIQUIDACIONES.
+
+       01 FD-LIQUIDACIONES.
+         05 WSF-LIQ-CTE           PIC 9(07).
+         05 WSF-LIQ-NYA           PIC X(40).
+         05 WSF-LIQ-IMP-TOTAL     PIC 9(04)V9(02).
+         05 WSF-LIQ-IVA           PIC 9(05).
+         05 WSF-LIQ-IMP-CON-IVA   PIC 9(05).
+         05 WSF-LIQ-PROMEDIO      PIC 9(05).
+
        WORKING-STORAGE SECTION.
 
-           77 MASCARA             PIC ZZZZ.99,99.
+       01 SWITCHES.
+           05 WSS-FS-CUO                           PIC X(02).
+             88 WSS-FS-CUO-OK                      VALUE '00'.
+             88 WSS-FS-CUO-EOF                     VALUE '10'.
+           05 WSS-FS-LIQ                           PIC X(02).
+             88 WSS-FS-LIQ-OK                      VALUE '00'.
+             88 WSS-FS-LIQ-EOF                     VALUE '10'.
+
+       77 MASCARA             PIC ZZZZ.99,99.
 
-           77 WSV-IVA             PIC 9(5).
+       77 WSV-IVA             PIC 9(5).
 
-  f        77 WSV-IVA-CON         PIC 9(5).
+       77 WSV-IVA-CON         PIC 9(5).
 
-           77 PROMEDIO-CUOTA      PIC 9(5).
+       77 PROMEDIO-CUOTA      PIC 9(5).
+
+       01 WSV-FECHA-SISTEMA      PIC 9(08).
 
        01 VARIABLES.
           05 WSV-IMP-CUOTA        PIC 9(04)V9(02).
-          05 WSV-NRO-CUOTA        PIC 9(01).
+          05 WSV-INT-VENCIMIENTO  PIC 9(09).
+          05 WSV-INT-SISTEMA      PIC 9(09).
+          05 WSV-DIAS-ATRASO      PIC S9(05).
 
        01 CONSTANTES.
           05 WSC-0                PIC 9(01)       VALUE 0.
           05 WSC-1                PIC 9(01)       VALUE 1.
           05 WSC-5                PIC 9(01)       VALUE 5.
+          05 WSC-TASA-INT-DIARIA  PIC 9V9(04)     VALUE 0,0010.
 
        01 ACUMULADORES.
           05 WSA-ACUM-IMPORTE     PIC 9(04)V9(02).
+          05 WSA-ACUM-INTERES     PIC 9(04)V9(02).
           05 WSA-CONT             PIC 9.
 
+      *    Detalle de las 5 cuotas del cliente actual (antes se
+      *    descartaban apenas se acumulaban en WSA-ACUM-IMPORTE), para
+      *    poder imprimir cual cuota puntualmente quedo impaga/en mora.
+       01 TABLA-CUOTAS.
+          05 WST-CUOTA             OCCURS 5 TIMES
+                                    INDEXED BY WSI-CUOTA.
+             10 WST-CUO-IMPORTE    PIC 9(04)V9(02).
+             10 WST-CUO-VENCIMIENTO PIC 9(08).
+             10 WST-CUO-INTERES    PIC 9(04)V9(02).
+
+       01 CONTADORES.
+          05 WSCC-CONT-CTES       PIC 9(05).
 
        01 NOMBRE-COMPLETO.
           05 WSV-NOMBRE          PIC X(20).
@@ -60,40 +128,101 @@
        PROCEDURE DIVISION.
 
        000000-CONTROL.
-           PERFORM 100000-INICIO
-           PERFORM 200000-PROCESO
-           PERFORM 210000-CARGA
-           PERFORM 220000-CALCULO
-           PERFORM 230000-RESULTADO
-           STOP RUN.
+           PERFORM 100000-INICIO.
+           PERFORM 200000-PROCESO UNTIL WSS-FS-CUO-EOF.
+           PERFORM 300000-FINAL.
 
        100000-INICIO.
 
-           INITIALIZE VARIABLES
-                      ACUMULADORES.
+           INITIALIZE CONTADORES.
+
+           ACCEPT WSV-FECHA-SISTEMA FROM DATE YYYYMMDD.
+
+           OPEN INPUT CUOTAS-ENTRADA.
+           IF NOT WSS-FS-CUO-OK
+             DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
+             DISPLAY 'FILE STATUS' WSS-FS-CUO
+             PERFORM 300000-FINAL
+           END-IF.
+
+           OPEN OUTPUT LIQUIDACIONES.
+           IF NOT WSS-FS-LIQ-OK
+             DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+             DISPLAY 'FILE STATUS' WSS-FS-LIQ
+             PERFORM 300000-FINAL
+           END-IF.
+
+           PERFORM 250000-LEER-CUOTAS.
+
+           IF WSS-FS-CUO-EOF
+             DISPLAY 'ARCHIVO VACIO'
+             PERFORM 300000-FINAL
+           END-IF.
 
        200000-PROCESO.
 
-              DISPLAY 'INGRESE SU NOMBRE: '
-              ACCEPT WSV-NOMBRE
-              DISPLAY 'INGRESE SU APPELIDO: '
-              ACCEPT WSV-APELLIDO
-              PERFORM UNTIL WSA-CONT= WSC-5
-              ADD 1 TO WSV-NRO-CUOTA
-              DISPLAY '**************************************'
-              DISPLAY 'INGRESE IMPORTE CUOTA ' WSA-CONT
-              DISPLAY '**************************************'
-              ACCEPT WSV-IMP-CUOTA
-              COMPUTE WSA-ACUM-IMPORTE=WSA-ACUM-IMPORTE + WSV-IMP-CUOTA
-              ADD 1 TO WSA-CONT
-              END-PERFORM.
+           INITIALIZE VARIABLES
+                      ACUMULADORES
+                      TABLA-CUOTAS
+                      NOMBRE-COMPLETO.
+
+           MOVE WSF-CUO-NOMBRE   TO WSV-NOMBRE
+           MOVE WSF-CUO-APELLIDO TO WSV-APELLIDO
+
+           PERFORM 210000-CARGA.
+           PERFORM 220000-CALCULO.
+           PERFORM 230000-RESULTADO.
+           PERFORM 235000-REPORTE-CUOTAS.
+           PERFORM 240000-GRABAR-LIQUIDACION.
+
+           ADD 1 TO WSCC-CONT-CTES.
+
+           PERFORM 250000-LEER-CUOTAS.
 
        210000-CARGA.
-           DISPLAY WSA-ACUM-IMPORTE.
+
+      *    Acumula las 5 cuotas leidas del registro actual de
+      *    CUOTAS-ENTRADA (antes se pedian una por una via ACCEPT), y
+      *    calcula el recargo por mora de las que estan vencidas a la
+      *    fecha del sistema.
+           PERFORM VARYING WSA-CONT FROM 1 BY 1
+                   UNTIL WSA-CONT > WSC-5
+               COMPUTE WSA-ACUM-IMPORTE =
+                       WSA-ACUM-IMPORTE + WSF-CUO-IMPORTE (WSA-CONT)
+               MOVE WSF-CUO-IMPORTE (WSA-CONT)
+                                  TO WST-CUO-IMPORTE (WSA-CONT)
+               MOVE WSF-CUO-VENCIMIENTO (WSA-CONT)
+                                  TO WST-CUO-VENCIMIENTO (WSA-CONT)
+               PERFORM 215000-CALCULO-MORA
+           END-PERFORM.
+
+       215000-CALCULO-MORA.
+
+      *    Compara la fecha de vencimiento de la cuota actual contra
+      *    la fecha del sistema usando FUNCTION INTEGER-OF-DATE (en
+      *    vez de restar los AAAAMMDD directamente) para que el
+      *    conteo de dias de atraso sea correcto entre meses y anos.
+           IF WSF-CUO-VENCIMIENTO (WSA-CONT) > WSC-0
+             COMPUTE WSV-INT-VENCIMIENTO =
+                     FUNCTION INTEGER-OF-DATE
+                             (WSF-CUO-VENCIMIENTO (WSA-CONT))
+             COMPUTE WSV-INT-SISTEMA =
+                     FUNCTION INTEGER-OF-DATE (WSV-FECHA-SISTEMA)
+             COMPUTE WSV-DIAS-ATRASO =
+                     WSV-INT-SISTEMA - WSV-INT-VENCIMIENTO
+             IF WSV-DIAS-ATRASO > WSC-0
+               COMPUTE WST-CUO-INTERES (WSA-CONT) =
+                       WSF-CUO-IMPORTE (WSA-CONT) *
+                       WSC-TASA-INT-DIARIA * WSV-DIAS-ATRASO
+               COMPUTE WSA-ACUM-INTERES =
+                       WSA-ACUM-INTERES + WST-CUO-INTERES (WSA-CONT)
+             END-IF
+           END-IF.
 
        220000-CALCULO.
            COMPUTE WSV-IVA = (WSA-ACUM-IMPORTE * 21) / 100
-           COMPUTE WSV-IVA-CON = WSV-IVA + WSA-ACUM-IMPORTE.
+           COMPUTE WSV-IVA-CON =
+                   WSV-IVA + WSA-ACUM-IMPORTE + WSA-ACUM-INTERES.
 
            COMPUTE PROMEDIO-CUOTA = WSA-ACUM-IMPORTE / 5.
 
@@ -118,6 +247,10 @@
 
            DISPLAY 'MONTO IVA: ' MASCARA
 
+           MOVE WSA-ACUM-INTERES TO MASCARA.
+
+           DISPLAY 'RECARGO POR MORA: ' MASCARA
+
            MOVE WSV-IVA-CON TO MASCARA.
 
            DISPLAY 'PAGOS TOTALES CON IVA: ' MASCARA
@@ -128,4 +261,85 @@
            DISPLAY 'LA CUOTA PROMEDIO ES: ' MASCARA.
            DISPLAY '**************************************'.
 
+       235000-REPORTE-CUOTAS.
+
+      *    Detalle de cada una de las 5 cuotas (antes se perdian al
+      *    solo quedar la suma en WSA-ACUM-IMPORTE), para poder ver
+      *    puntualmente cual cuota esta en mora y cuanto recargo le
+      *    corresponde.
+           DISPLAY 'DETALLE DE CUOTAS:'.
+
+           PERFORM VARYING WSI-CUOTA FROM 1 BY 1
+                   UNTIL WSI-CUOTA > WSC-5
+
+               MOVE WST-CUO-IMPORTE (WSI-CUOTA) TO MASCARA
+               DISPLAY '  CUOTA ' WSI-CUOTA
+                       ' VENCIMIENTO ' WST-CUO-VENCIMIENTO (WSI-CUOTA)
+                       ' IMPORTE $' MASCARA
+
+               MOVE WST-CUO-INTERES (WSI-CUOTA) TO MASCARA
+               IF WST-CUO-INTERES (WSI-CUOTA) > WSC-0
+                 DISPLAY '    EN MORA - RECARGO $' MASCARA
+               END-IF
+           END-PERFORM.
+
+           DISPLAY '**************************************'.
+
+       240000-GRABAR-LIQUIDACION.
+
+      *    Ademas de mostrarla por consola, la liquidacion de cada
+      *    cliente se graba en LIQUIDACIONES para que quede un
+      *    historial en disco.
+           MOVE WSF-CUO-CTE        TO WSF-LIQ-CTE
+           MOVE NOMBRE-COMPLETO    TO WSF-LIQ-NYA
+           MOVE WSA-ACUM-IMPORTE   TO WSF-LIQ-IMP-TOTAL
+           MOVE WSV-IVA            TO WSF-LIQ-IVA
+           MOVE WSV-IVA-CON        TO WSF-LIQ-IMP-CON-IVA
+           MOVE PROMEDIO-CUOTA     TO WSF-LIQ-PROMEDIO.
+
+           WRITE FD-LIQUIDACIONES.
+           IF NOT WSS-FS-LIQ-OK
+             DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+             DISPLAY 'FILE STATUS' WSS-FS-LIQ
+             PERFORM 300000-FINAL
+           END-IF.
+
+       250000-LEER-CUOTAS.
+
+           READ CUOTAS-ENTRADA
+              EVALUATE TRUE
+                 WHEN WSS-FS-CUO-OK
+                      CONTINUE
+                 WHEN WSS-FS-CUO-EOF
+                      CONTINUE
+                 WHEN OTHER
+                      DISPLAY 'FILE STATUS' WSS-FS-CUO
+                      PERFORM 300000-FINAL
+              END-EVALUATE.
+
+       300000-FINAL.
+           PERFORM 310000-TOTALES-DE-CONTROL.
+           PERFORM 320000-CERRAR-SALIDA.
+           STOP RUN.
+
+       310000-TOTALES-DE-CONTROL.
+
+           DISPLAY '********************************************'
+           DISPLAY 'TOTAL CLIENTES PROCESADOS =' WSCC-CONT-CTES
+           DISPLAY '********************************************'.
+
+       320000-CERRAR-SALIDA.
+
+           CLOSE CUOTAS-ENTRADA.
+           IF NOT WSS-FS-CUO-OK
+              DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
+            DISPLAY 'FILE STATUS' WSS-FS-CUO
+           END-IF.
+
+           CLOSE LIQUIDACIONES.
+           IF NOT WSS-FS-LIQ-OK
+              DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+            DISPLAY 'FILE STATUS' WSS-FS-LIQ
+           END-IF.
+
        END-RUN.
