@@ -0,0 +1,215 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Date:
+      * Purpose:     Mantenimiento del maestro de CLIENTES (alta,
+      *              modificacion y baja) que usa PROG01-01-SA.
+      * Tectonics:   cobc
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   PROG01-02-SA.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Mismo archivo fisico que abre PROG01-01-SA como CLIENTES:
+      *    este programa es el unico que da de alta, modifica o da de
+      *    baja registros ahi, en lugar de editar Clientes.TXT a mano.
+           SELECT CLIENTES             ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\ClientesMaster.IDX'
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS MODE IS DYNAMIC
+                                       RECORD KEY IS WSF-CTE-CTE
+                                       FILE STATUS IS WSS-FS-CTE.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD CLIENTES.
+
+       01 FD-CLIENTES.
+         05 WSF-CTE-CTE          PIC 9(07).
+         05 WSF-CTE-NYA          PIC X(60).
+         05 WSF-CTE-IMPORT-C     PIC 9(07)V99.
+         05 WSF-CTE-ACTIVO       PIC X(01).
+         05 WSF-CTE-MONEDA       PIC X(03).
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           05 WSS-FS-CTE                           PIC X(02).
+             88 WSS-FS-CTE-OK                      VALUE '00'.
+             88 WSS-FS-CTE-DUPLICADA               VALUE '22'.
+             88 WSS-FS-CTE-NOENCONTRADA            VALUE '23'.
+             88 WSS-FS-CTE-NOEXISTE                VALUE '35'.
+
+       01 WSV-OPCION                PIC 9 VALUE 0.
+           88 WSV-OPC-ALTA                  VALUE 1.
+           88 WSV-OPC-MODIFICACION          VALUE 2.
+           88 WSV-OPC-BAJA                  VALUE 3.
+           88 WSV-OPC-SALIR                 VALUE 4.
+
+       01 WSV-CTE-BUSCADO           PIC 9(07).
+       01 WSV-NYA-NUEVO             PIC X(60).
+       01 WSV-IMPORTE-NUEVO         PIC 9(07)V99.
+       01 WSV-MONEDA-NUEVA          PIC X(03).
+
+       PROCEDURE DIVISION.
+
+       000000-CONTROL.
+
+           PERFORM 100000-INICIO.
+           PERFORM 200000-PROCESO UNTIL WSV-OPC-SALIR.
+           PERFORM 300000-FINAL.
+
+       100000-INICIO.
+
+      *    Si el maestro todavia no existe (primera vez que corre este
+      *    mantenimiento), se crea vacio antes de abrirlo I-O, igual
+      *    que el idioma OPEN OUTPUT/NOEXISTE que ya usan RESULTADO y
+      *    AUDITORIA en PROG01-01-SA para archivos acumulativos.
+           OPEN I-O CLIENTES.
+           IF WSS-FS-CTE-NOEXISTE
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+
+           IF NOT WSS-FS-CTE-OK
+             DISPLAY 'ERROR DE ARCHIVO DE CLIENTES'
+             DISPLAY 'FILE STATUS' WSS-FS-CTE
+             PERFORM 300000-FINAL
+           END-IF.
+
+       200000-PROCESO.
+
+           DISPLAY ' '
+           DISPLAY '1 - ALTA DE CLIENTE'
+           DISPLAY '2 - MODIFICACION DE CLIENTE'
+           DISPLAY '3 - BAJA DE CLIENTE'
+           DISPLAY '4 - SALIR'
+           DISPLAY 'INGRESE OPCION: '
+           ACCEPT WSV-OPCION.
+
+           EVALUATE TRUE
+               WHEN WSV-OPC-ALTA
+                    PERFORM 210000-ALTA
+               WHEN WSV-OPC-MODIFICACION
+                    PERFORM 220000-MODIFICACION
+               WHEN WSV-OPC-BAJA
+                    PERFORM 230000-BAJA
+               WHEN WSV-OPC-SALIR
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'OPCION INVALIDA'
+           END-EVALUATE.
+
+       210000-ALTA.
+
+           DISPLAY 'COD. DE CLIENTE: '
+           ACCEPT WSF-CTE-CTE.
+           DISPLAY 'NOMBRE Y APELLIDO: '
+           ACCEPT WSF-CTE-NYA.
+           DISPLAY 'IMPORTE CONTRATADO: '
+           ACCEPT WSF-CTE-IMPORT-C.
+           DISPLAY 'MONEDA (ARS/USD): '
+           ACCEPT WSF-CTE-MONEDA.
+           MOVE 'S' TO WSF-CTE-ACTIVO.
+
+           WRITE FD-CLIENTES.
+
+           EVALUATE TRUE
+               WHEN WSS-FS-CTE-OK
+                    DISPLAY 'CLIENTE DADO DE ALTA'
+               WHEN WSS-FS-CTE-DUPLICADA
+                    DISPLAY 'YA EXISTE UN CLIENTE CON ESE CODIGO'
+               WHEN OTHER
+                    DISPLAY 'ERROR DE ARCHIVO DE CLIENTES'
+                    DISPLAY 'FILE STATUS' WSS-FS-CTE
+           END-EVALUATE.
+
+       220000-MODIFICACION.
+
+           DISPLAY 'COD. DE CLIENTE A MODIFICAR: '
+           ACCEPT WSV-CTE-BUSCADO.
+           MOVE WSV-CTE-BUSCADO TO WSF-CTE-CTE.
+
+           READ CLIENTES KEY IS WSF-CTE-CTE
+               INVALID KEY CONTINUE
+           END-READ.
+
+           IF WSS-FS-CTE-NOENCONTRADA
+               DISPLAY 'NO EXISTE UN CLIENTE CON ESE CODIGO'
+           ELSE
+               IF NOT WSS-FS-CTE-OK
+                   DISPLAY 'ERROR DE ARCHIVO DE CLIENTES'
+                   DISPLAY 'FILE STATUS' WSS-FS-CTE
+               ELSE
+                   DISPLAY 'NOMBRE Y APELLIDO: '
+                   ACCEPT WSV-NYA-NUEVO
+                   DISPLAY 'IMPORTE CONTRATADO: '
+                   ACCEPT WSV-IMPORTE-NUEVO
+                   DISPLAY 'MONEDA (ARS/USD): '
+                   ACCEPT WSV-MONEDA-NUEVA
+
+                   MOVE WSV-NYA-NUEVO     TO WSF-CTE-NYA
+                   MOVE WSV-IMPORTE-NUEVO TO WSF-CTE-IMPORT-C
+                   MOVE WSV-MONEDA-NUEVA  TO WSF-CTE-MONEDA
+
+                   REWRITE FD-CLIENTES
+
+                   IF WSS-FS-CTE-OK
+                       DISPLAY 'CLIENTE MODIFICADO'
+                   ELSE
+                       DISPLAY 'ERROR DE ARCHIVO DE CLIENTES'
+                       DISPLAY 'FILE STATUS' WSS-FS-CTE
+                   END-IF
+               END-IF
+           END-IF.
+
+       230000-BAJA.
+
+           DISPLAY 'COD. DE CLIENTE A DAR DE BAJA: '
+           ACCEPT WSV-CTE-BUSCADO.
+           MOVE WSV-CTE-BUSCADO TO WSF-CTE-CTE.
+
+           READ CLIENTES KEY IS WSF-CTE-CTE
+               INVALID KEY CONTINUE
+           END-READ.
+
+           IF WSS-FS-CTE-NOENCONTRADA
+               DISPLAY 'NO EXISTE UN CLIENTE CON ESE CODIGO'
+           ELSE
+               IF NOT WSS-FS-CTE-OK
+                   DISPLAY 'ERROR DE ARCHIVO DE CLIENTES'
+                   DISPLAY 'FILE STATUS' WSS-FS-CTE
+               ELSE
+      *            Baja logica (no DELETE): el registro se conserva
+      *            para no perder el historico del cliente, y
+      *            PROG01-01-SA ya sabe excluir de la facturacion a
+      *            todo cliente con WSF-CTE-ACTIVO = 'N'.
+                   MOVE 'N' TO WSF-CTE-ACTIVO
+
+                   REWRITE FD-CLIENTES
+
+                   IF WSS-FS-CTE-OK
+                       DISPLAY 'CLIENTE DADO DE BAJA'
+                   ELSE
+                       DISPLAY 'ERROR DE ARCHIVO DE CLIENTES'
+                       DISPLAY 'FILE STATUS' WSS-FS-CTE
+                   END-IF
+               END-IF
+           END-IF.
+
+       300000-FINAL.
+
+           CLOSE CLIENTES.
+           STOP RUN.
+
+       END PROGRAM PROG01-02-SA.
