@@ -14,9 +14,36 @@
              05 WSD-MES    PIC 99      VALUE 0.
              05 WSD-A�O    PIC 9(4)    VALUE 0.
 
+      *    ACCEPT FROM DATE (sin YYYYMMDD) devuelve AAMMDD de 6
+      *    digitos, que no entra sin ambiguedad en el grupo
+      *    DD/MM/AAAA de WSG-FECHA; se usa la forma de 8 digitos
+      *    (mismo idioma que Ejercicio01-01-SA.COB) y se arma
+      *    WSG-FECHA a partir de sus componentes.
+         01 WSV-FECHA-SISTEMA.
+             05 WSV-FS-ANIO   PIC 9(04).
+             05 WSV-FS-MES    PIC 9(02).
+             05 WSV-FS-DIA    PIC 9(02).
+
+           COPY VALFECHA.
+
        PROCEDURE DIVISION.
-           ACCEPT WSG-FECHA FROM DATE.
+           ACCEPT WSV-FECHA-SISTEMA FROM DATE YYYYMMDD.
+
+           MOVE WSV-FS-DIA  TO WSD-DIA
+           MOVE WSV-FS-MES  TO WSD-MES
+           MOVE WSV-FS-ANIO TO WSD-A�O
+
+           MOVE WSD-DIA  TO WSV-VALFE-DIA
+           MOVE WSD-MES  TO WSV-VALFE-MES
+           MOVE WSD-A�O  TO WSV-VALFE-ANIO
+           PERFORM 900000-VALIDAR-FECHA.
+
+           IF WSV-VALFE-INVALIDA
+             DISPLAY 'FECHA DE SISTEMA INVALIDA'
+           END-IF.
 
+           STOP RUN.
 
+           COPY VALFECHAP.
 
        END PROGRAM EJ01-S01.
