@@ -0,0 +1,241 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Date:
+      * Purpose:     Resumen de cuenta imprimible por cliente a partir
+      *              de Resultados.TXT, con membrete, para entregar o
+      *              mandar por mail sin tener que reformatear a mano
+      *              el registro plano que escribe PROG01-01-SA.
+      * Tectonics:   cobc
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   PROG01-05-SA.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Mismo Resultados.TXT que PROG01-01-SA escribe como
+      *    RESULTADO (requests 006/007/022): un renglon por cliente y
+      *    moneda con movimientos en el periodo.
+           SELECT RESULTADO-ENTRADA   ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\Resultados.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RES.
+
+           SELECT RESUMENES           ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\Resumenes.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RSM.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD RESULTADO-ENTRADA.
+
+      *    Mismo layout que FD-RESULTADO en PROG01-01-SA.
+       01 FD-RESULTADO-ENTRADA.
+         05 WSF-RESE-CTE         PIC 9(07).
+         05 WSF-RESE-NYA         PIC X(60).
+         05 WSF-RESE-IMP-TOTALTR PIC S9(07)V99 SIGN IS TRAILING
+                                              SEPARATE CHARACTER.
+         05 WSF-RESE-CANT-TRAN   PIC 9(03).
+         05 WSF-RESE-MONEDA      PIC X(03).
+         05 WSF-RESE-SOBRELIM    PIC X(01).
+         05 WSF-RESE-PERIODO     PIC 9(06).
+
+       FD RESUMENES.
+
+      *    Renglon de texto libre: igual que REPSERVICIOS/TOPCLIENTES,
+      *    esto es un documento para leer, no un registro que otro
+      *    programa vuelva a procesar.
+       01 FD-RESUMENES              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           05 WSS-FS-RES                           PIC X(02).
+             88 WSS-FS-RES-OK                      VALUE '00'.
+             88 WSS-FS-RES-EOF                     VALUE '10'.
+             88 WSS-FS-RES-NOEXISTE                VALUE '35'.
+           05 WSS-FS-RSM                           PIC X(02).
+             88 WSS-FS-RSM-OK                      VALUE '00'.
+
+       01 CONSTANTES.
+           05 WSC-RAZON-SOCIAL
+              PIC X(40) VALUE 'SISTEMAS ACTIVOS S.R.L.'.
+           05 WSC-DOMICILIO
+              PIC X(40) VALUE 'AV. SIEMPREVIVA 742 - BUENOS AIRES'.
+
+       01 CONTADORES.
+           05 WSCC-CONT-RESUMENES   PIC 9(07).
+
+       01 WSL-LINEA                 PIC X(80).
+       01 WSL-IMP-EDITADO           PIC -------,99.
+       01 WSL-CANT-EDITADO          PIC ZZ9.
+       01 WSL-CTE-EDITADO           PIC Z(06)9.
+
+       PROCEDURE DIVISION.
+
+       000000-CONTROL.
+
+           PERFORM 100000-INICIO.
+           PERFORM 200000-PROCESO UNTIL WSS-FS-RES-EOF.
+           PERFORM 300000-FINAL.
+
+       100000-INICIO.
+
+           INITIALIZE CONTADORES.
+
+           OPEN INPUT RESULTADO-ENTRADA.
+           IF WSS-FS-RES-NOEXISTE
+               DISPLAY 'NO EXISTE RESULTADOS.TXT'
+               PERFORM 300000-FINAL
+           END-IF.
+
+           IF NOT WSS-FS-RES-OK
+             DISPLAY 'ERROR DE ARCHIVO DE RESULTADOS'
+             DISPLAY 'FILE STATUS' WSS-FS-RES
+             PERFORM 300000-FINAL
+           END-IF.
+
+           OPEN OUTPUT RESUMENES.
+           IF NOT WSS-FS-RSM-OK
+             DISPLAY 'ERROR DE ARCHIVO DE RESUMENES'
+             DISPLAY 'FILE STATUS' WSS-FS-RSM
+             PERFORM 300000-FINAL
+           END-IF.
+
+           PERFORM 250000-LEER-RESULTADO.
+
+           IF WSS-FS-RES-EOF
+               DISPLAY 'RESULTADOS.TXT VACIO, NADA PARA IMPRIMIR'
+           END-IF.
+
+       200000-PROCESO.
+
+           PERFORM 210000-IMPRIMIR-RESUMEN.
+
+           ADD 1 TO WSCC-CONT-RESUMENES.
+
+           PERFORM 250000-LEER-RESULTADO.
+
+       210000-IMPRIMIR-RESUMEN.
+
+      *    Membrete de la empresa, igual en cada resumen.
+           MOVE SPACES               TO FD-RESUMENES
+           WRITE FD-RESUMENES.
+           MOVE WSC-RAZON-SOCIAL     TO FD-RESUMENES
+           WRITE FD-RESUMENES.
+           MOVE WSC-DOMICILIO        TO FD-RESUMENES
+           WRITE FD-RESUMENES.
+           MOVE ALL '-'              TO FD-RESUMENES
+           WRITE FD-RESUMENES.
+           MOVE SPACES               TO FD-RESUMENES
+           WRITE FD-RESUMENES.
+
+           INITIALIZE WSL-LINEA.
+           STRING 'RESUMEN DE CUENTA - PERIODO '  DELIMITED SIZE
+                  WSF-RESE-PERIODO                DELIMITED SIZE
+             INTO WSL-LINEA
+           END-STRING.
+           MOVE WSL-LINEA TO FD-RESUMENES
+           WRITE FD-RESUMENES.
+           MOVE SPACES TO FD-RESUMENES
+           WRITE FD-RESUMENES.
+
+           MOVE WSF-RESE-CTE TO WSL-CTE-EDITADO.
+           INITIALIZE WSL-LINEA.
+           STRING 'CLIENTE: '                     DELIMITED SIZE
+                  WSL-CTE-EDITADO                  DELIMITED SIZE
+                  '  '                             DELIMITED SIZE
+                  FUNCTION TRIM (WSF-RESE-NYA)     DELIMITED SIZE
+             INTO WSL-LINEA
+           END-STRING.
+           MOVE WSL-LINEA TO FD-RESUMENES
+           WRITE FD-RESUMENES.
+
+           MOVE WSF-RESE-CANT-TRAN TO WSL-CANT-EDITADO.
+           INITIALIZE WSL-LINEA.
+           STRING 'CANTIDAD DE TRANSACCIONES: '   DELIMITED SIZE
+                  WSL-CANT-EDITADO                 DELIMITED SIZE
+             INTO WSL-LINEA
+           END-STRING.
+           MOVE WSL-LINEA TO FD-RESUMENES
+           WRITE FD-RESUMENES.
+
+           MOVE WSF-RESE-IMP-TOTALTR TO WSL-IMP-EDITADO.
+           INITIALIZE WSL-LINEA.
+           STRING 'IMPORTE TOTAL ('                DELIMITED SIZE
+                  WSF-RESE-MONEDA                   DELIMITED SIZE
+                  '): '                             DELIMITED SIZE
+                  FUNCTION TRIM (WSL-IMP-EDITADO)   DELIMITED SIZE
+             INTO WSL-LINEA
+           END-STRING.
+           MOVE WSL-LINEA TO FD-RESUMENES
+           WRITE FD-RESUMENES.
+
+           IF WSF-RESE-SOBRELIM = 'S'
+               MOVE 'ATENCION: IMPORTE SUPERA EL LIMITE CONTRATADO'
+                                                    TO FD-RESUMENES
+               WRITE FD-RESUMENES
+           END-IF.
+
+           MOVE SPACES TO FD-RESUMENES
+           WRITE FD-RESUMENES.
+           MOVE ALL '=' TO FD-RESUMENES
+           WRITE FD-RESUMENES.
+
+           IF NOT WSS-FS-RSM-OK
+             DISPLAY 'ERROR DE ARCHIVO DE RESUMENES'
+             DISPLAY 'FILE STATUS' WSS-FS-RSM
+             PERFORM 300000-FINAL
+           END-IF.
+
+       250000-LEER-RESULTADO.
+
+           READ RESULTADO-ENTRADA
+              EVALUATE TRUE
+                 WHEN WSS-FS-RES-OK
+                      CONTINUE
+                 WHEN WSS-FS-RES-EOF
+                      CONTINUE
+                 WHEN OTHER
+                      DISPLAY 'FILE STATUS' WSS-FS-RES
+                      PERFORM 300000-FINAL
+              END-EVALUATE.
+
+       300000-FINAL.
+
+           PERFORM 310000-TOTALES-DE-CONTROL.
+           PERFORM 320000-CERRAR-SALIDA.
+           STOP RUN.
+
+       310000-TOTALES-DE-CONTROL.
+
+           DISPLAY '********************************************'
+           DISPLAY 'RESUMENES IMPRESOS =' WSCC-CONT-RESUMENES
+           DISPLAY '********************************************'.
+
+       320000-CERRAR-SALIDA.
+
+           CLOSE RESULTADO-ENTRADA.
+           IF NOT WSS-FS-RES-OK
+             DISPLAY 'ERROR DE ARCHIVO DE RESULTADOS'
+             DISPLAY 'FILE STATUS' WSS-FS-RES
+           END-IF.
+
+           CLOSE RESUMENES.
+           IF NOT WSS-FS-RSM-OK
+             DISPLAY 'ERROR DE ARCHIVO DE RESUMENES'
+             DISPLAY 'FILE STATUS' WSS-FS-RSM
+           END-IF.
+
+       END PROGRAM PROG01-05-SA.
