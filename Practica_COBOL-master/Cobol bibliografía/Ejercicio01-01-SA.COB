@@ -17,34 +17,130 @@
 
        FILE-CONTROL.
 
-           SELECT TRANSAC              ASSIGN TO DISK
+      *    TRANSAC-ENTRADA es el archivo tal como lo exporta el sistema
+      *    origen, en cualquier orden. 101000-ORDENAR-ENTRADAS lo
+      *    ordena ascendente por cod. de cliente hacia TRANSAC (ver SD
+      *    SORT-TRANSAC mas abajo), que es el que el resto del
+      *    programa lee. CLIENTES ya no pasa por un SORT propio (ver
+      *    nota en CLIENTES mas abajo).
+           SELECT TRANSAC-ENTRADA      ASSIGN TO DISK
            'C:\Users\POSA-116\Desktop\Archivos\Transac.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-TRANE.
+
+           SELECT TRANSAC              ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\Transac.SRT'
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        ACCESS MODE IS SEQUENTIAL
                                        FILE STATUS IS WSS-FS-TRAN.
 
+      *    CLIENTES es ahora el maestro indexado por WSF-CTE-CTE que
+      *    mantiene PROG01-02-SA (alta/baja/modificacion), en lugar
+      *    del Clientes.TXT plano que antes pasaba por un SORT propio
+      *    hacia Clientes.SRT: un archivo INDEXED devuelve sus
+      *    registros en orden ascendente de clave con ACCESS
+      *    SEQUENTIAL sin necesidad de ordenarlo aca (se elimina el
+      *    SORT SORT-CLIENTES que tenia 101000-ORDENAR-ENTRADAS).
            SELECT CLIENTES             ASSIGN TO DISK
-           'C:\Users\POSA-116\Desktop\Archivos\Clientes.TXT'
-                                       ORGANIZATION IS LINE SEQUENTIAL
+           'C:\Users\POSA-116\Desktop\Archivos\ClientesMaster.IDX'
+                                       ORGANIZATION IS INDEXED
                                        ACCESS MODE IS SEQUENTIAL
+                                       RECORD KEY IS WSF-CTE-CTE
                                        FILE STATUS IS WSS-FS-CTE.
 
+           SELECT SORT-TRANSAC         ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\Transac.WRK'.
+
            SELECT RESULTADO                  ASSIGN TO DISK
            'C:\Users\POSA-116\Desktop\Archivos\Resultados.TXT'
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        ACCESS MODE IS SEQUENTIAL
                                        FILE STATUS IS WSS-FS-RES.
 
+           SELECT EXCEPCIONES         ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\Excepciones.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-EXC.
+
+           SELECT REPSERVICIOS        ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\ResumenServicios.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-SRV.
+
+           SELECT CHECKPOINT          ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\Checkpoint.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-CKP.
+
+           SELECT CLISINMOV           ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\ClientesSinMov.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-SM.
+
+           SELECT RESULTADOCSV        ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\Resultados.csv'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-CSV.
+
+           SELECT SOBRELIMITE         ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\LimitesExcedidos.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-LIM.
+
+           SELECT TOPCLIENTES         ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\TopClientes.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-TOP.
+
+      *    Historico de corridas (una linea por corrida, EXTEND igual
+      *    que RESULTADO) para poder responder "did last run happen
+      *    and what did it do" sin tener que rehacer la corrida.
+           SELECT AUDITORIA           ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\Auditoria.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-AUD.
+
        DATA DIVISION.
 
        FILE SECTION.
 
+       FD TRANSAC-ENTRADA.
+
+       01 FD-TRANSAC-ENTRADA.
+         05 WSF-TRANE-CTE         PIC 9(07).
+         05 WSF-TRANE-CODSER      PIC X(03).
+         05 WSF-TRANE-IMPORT-T    PIC S9(07)V99 SIGN IS TRAILING
+                                              SEPARATE CHARACTER.
+      *    Codigo de moneda de la transaccion (ARS, USD, ...), ver
+      *    TABLA-MONEDAS.
+         05 WSF-TRANE-MONEDA      PIC X(03).
+
+       SD SORT-TRANSAC.
+
+       01 SD-TRANSAC.
+         05 SD-TRAN-CTE           PIC 9(07).
+         05 SD-TRAN-CODSER        PIC X(03).
+         05 SD-TRAN-IMPORT-T      PIC S9(07)V99 SIGN IS TRAILING
+                                              SEPARATE CHARACTER.
+         05 SD-TRAN-MONEDA        PIC X(03).
+
        FD TRANSAC.
 
        01 FD-TRANSAC.
          05 WSF-TRAN-CTE         PIC 9(07).
          05 WSF-TRAN-CODSER      PIC X(03).
-         05 WSF-TRAN-IMPORT-T    PIC 9(07)V99.
+         05 WSF-TRAN-IMPORT-T    PIC S9(07)V99 SIGN IS TRAILING
+                                              SEPARATE CHARACTER.
+         05 WSF-TRAN-MONEDA      PIC X(03).
 
        FD CLIENTES.
 
@@ -52,20 +148,116 @@
          05 WSF-CTE-CTE          PIC 9(07).
          05 WSF-CTE-NYA          PIC X(60).
          05 WSF-CTE-IMPORT-C     PIC 9(07)V99.
+      *    'S' activo / 'N' dado de baja por PROG01-02-SA (baja
+      *    logica, no DELETE, para no perder el historico del
+      *    cliente).
+         05 WSF-CTE-ACTIVO       PIC X(01).
+      *    Moneda en la que esta expresado WSF-CTE-IMPORT-C (el
+      *    importe contratado), contra la cual se compara el total
+      *    del cliente ya convertido via TABLA-MONEDAS.
+         05 WSF-CTE-MONEDA       PIC X(03).
 
        FD RESULTADO.
 
        01 FD-RESULTADO.
          05 WSF-RES-CTE          PIC 9(07).
          05 WSF-RES-NYA          PIC X(60).
-         05 WSF-RES-IMP-TOTALTR  PIC 9(07)V99.
+         05 WSF-RES-IMP-TOTALTR  PIC S9(07)V99 SIGN IS TRAILING
+                                              SEPARATE CHARACTER.
          05 WSF-RES-CANT-TRAN    PIC 9(03).
+      *    Moneda nativa de este renglon (un renglon por moneda con
+      *    movimientos del cliente en el periodo, ver
+      *    228000-GRABAR-RESULTADO-POR-MONEDA).
+         05 WSF-RES-MONEDA       PIC X(03).
+         05 WSF-RES-SOBRELIM     PIC X(01).
+         05 WSF-RES-PERIODO      PIC 9(06).
+
+       FD EXCEPCIONES.
+
+       01 FD-EXCEPCIONES.
+         05 WSF-EXC-CTE          PIC 9(07).
+         05 WSF-EXC-CODSER       PIC X(03).
+         05 WSF-EXC-IMPORT-T     PIC S9(07)V99 SIGN IS TRAILING
+                                              SEPARATE CHARACTER.
+         05 WSF-EXC-MOTIVO       PIC X(30).
+
+       FD REPSERVICIOS.
+
+       01 FD-REPSERVICIOS          PIC X(60).
+
+       FD CHECKPOINT.
+
+       01 FD-CHECKPOINT.
+         05 WSF-CKP-LEIDOS        PIC 9(09).
+         05 WSF-CKP-TRANLEIDOS    PIC 9(09).
+         05 WSF-CKP-CTE-CTE       PIC 9(07).
+         05 WSF-CKP-TRAN-CTE      PIC 9(07).
+      *    Contadores y tablas que tambien hay que reponer en
+      *    106000-REPOSICIONAR ademas de la posicion de lectura de
+      *    CLIENTES/TRANSAC, para que una corrida reiniciada totalice
+      *    y reporte sobre todo el batch (lo procesado antes del
+      *    corte incluido) y no solo sobre lo procesado despues del
+      *    reinicio.
+         05 WSF-CKP-CONTRAN       PIC 9(09).
+         05 WSF-CKP-SINTRAN       PIC 9(09).
+         05 WSF-CKP-EXCEP         PIC 9(09).
+         05 WSF-CKP-SOBRELIM      PIC 9(09).
+         05 WSF-CKP-CANT-SERV     PIC 9(03).
+         05 WSF-CKP-SERV-TABLA OCCURS 50 TIMES.
+             10 WSF-CKP-SERV-COD      PIC X(03).
+             10 WSF-CKP-SERV-IMPORTE  PIC S9(09)V99 SIGN IS TRAILING
+                                                   SEPARATE CHARACTER.
+             10 WSF-CKP-SERV-CANT     PIC 9(07).
+         05 WSF-CKP-TOP-CANT      PIC 9(02).
+         05 WSF-CKP-TOP-TABLA OCCURS 20 TIMES.
+             10 WSF-CKP-TOP-CTE       PIC 9(07).
+             10 WSF-CKP-TOP-NYA       PIC X(60).
+             10 WSF-CKP-TOP-IMPORTE   PIC S9(09)V99 SIGN IS TRAILING
+                                                   SEPARATE CHARACTER.
+
+       FD CLISINMOV.
+
+       01 FD-CLISINMOV.
+         05 WSF-SM-CTE            PIC 9(07).
+         05 WSF-SM-NYA            PIC X(60).
+
+       FD RESULTADOCSV.
+
+       01 FD-RESULTADOCSV          PIC X(120).
+
+       FD SOBRELIMITE.
+
+       01 FD-SOBRELIMITE.
+         05 WSF-LIM-CTE           PIC 9(07).
+         05 WSF-LIM-NYA           PIC X(60).
+      *    9 digitos enteros (no 7): WSF-LIM-IMP-TOTALTR/IMPORT-C ya
+      *    vienen convertidos a moneda base (ver 217000-CONVERTIR-A-
+      *    BASE/218000-CONVERTIR-LIMITE-A-BASE) y una tasa de
+      *    conversion alta (ej. USD a 1.000) puede superar los
+      *    9.999.999,99 de un PIC S9(07)V99 con montos de negocio
+      *    normales, no solo en casos extremos.
+         05 WSF-LIM-IMP-TOTALTR   PIC S9(09)V99 SIGN IS TRAILING
+                                              SEPARATE CHARACTER.
+         05 WSF-LIM-IMPORT-C      PIC 9(09)V99.
+         05 WSF-LIM-EXCESO        PIC 9(09)V99.
+
+       FD TOPCLIENTES.
+
+       01 FD-TOPCLIENTES           PIC X(80).
+
+       FD AUDITORIA.
+
+       01 FD-AUDITORIA             PIC X(100).
 
 
        WORKING-STORAGE SECTION.
 
        01 SWITCHES.
 
+         05 WSS-FS-TRANE                         PIC X(02).
+           88 WSS-FS-TRANE-OK                    VALUE '00'.
+           88 WSS-FS-TRANE-EOF                   VALUE '10'.
+
          05 WSS-FS-TRAN                          PIC X(02).
            88 WSS-FS-TRAN-OK                     VALUE '00'.
            88 WSS-FS-TRAN-EOF                    VALUE '10'.
@@ -77,10 +269,161 @@
          05 WSS-FS-RES                           PIC X(02).
            88 WSS-FS-RES-OK                      VALUE '00'.
            88 WSS-FS-RES-EOF                     VALUE '10'.
+           88 WSS-FS-RES-NOEXISTE                VALUE '35'.
+
+         05 WSS-FS-EXC                           PIC X(02).
+           88 WSS-FS-EXC-OK                      VALUE '00'.
+           88 WSS-FS-EXC-EOF                     VALUE '10'.
+           88 WSS-FS-EXC-NOEXISTE                VALUE '35'.
+
+         05 WSS-FS-SRV                           PIC X(02).
+           88 WSS-FS-SRV-OK                      VALUE '00'.
+           88 WSS-FS-SRV-EOF                     VALUE '10'.
+
+         05 WSS-FS-CKP                           PIC X(02).
+           88 WSS-FS-CKP-OK                      VALUE '00'.
+           88 WSS-FS-CKP-EOF                     VALUE '10'.
+
+         05 WSS-FS-SM                            PIC X(02).
+           88 WSS-FS-SM-OK                       VALUE '00'.
+           88 WSS-FS-SM-EOF                      VALUE '10'.
+           88 WSS-FS-SM-NOEXISTE                 VALUE '35'.
+
+         05 WSS-FS-CSV                           PIC X(02).
+           88 WSS-FS-CSV-OK                      VALUE '00'.
+           88 WSS-FS-CSV-EOF                     VALUE '10'.
+           88 WSS-FS-CSV-NOEXISTE                VALUE '35'.
+
+         05 WSS-FS-LIM                           PIC X(02).
+           88 WSS-FS-LIM-OK                      VALUE '00'.
+           88 WSS-FS-LIM-EOF                     VALUE '10'.
+           88 WSS-FS-LIM-NOEXISTE                VALUE '35'.
+
+         05 WSS-FS-TOP                           PIC X(02).
+           88 WSS-FS-TOP-OK                      VALUE '00'.
+           88 WSS-FS-TOP-EOF                     VALUE '10'.
+
+         05 WSS-FS-AUD                           PIC X(02).
+           88 WSS-FS-AUD-OK                      VALUE '00'.
+           88 WSS-FS-AUD-EOF                     VALUE '10'.
+           88 WSS-FS-AUD-NOEXISTE                VALUE '35'.
 
 
        01 CONSTANTES.
            05 WSC-1                 PIC 9 VALUE 1.
+           05 WSC-MAX-SERVICIOS     PIC 9(03) VALUE 50.
+           05 WSC-CHECKPOINT-CADA   PIC 9(05) VALUE 100.
+           05 WSC-TOP-N             PIC 9(02) VALUE 20.
+
+       01 WSV-FECHA-SISTEMA.
+           05 WSV-FS-ANIO           PIC 9(04).
+           05 WSV-FS-MES            PIC 9(02).
+           05 WSV-FS-DIA            PIC 9(02).
+
+       01 WSV-PERIODO-ACTUAL        PIC 9(06).
+
+       01 WSV-HORA-SISTEMA.
+           05 WSV-HS-HORA           PIC 9(02).
+           05 WSV-HS-MIN            PIC 9(02).
+           05 WSV-HS-SEG            PIC 9(02).
+           05 WSV-HS-CENT           PIC 9(02).
+
+       01 WSL-LINEA-AUD             PIC X(100).
+
+       01 REG-CHECKPOINT.
+           05 WSR-CKP-LEIDOS        PIC 9(09).
+           05 WSR-CKP-TRANLEIDOS    PIC 9(09).
+           05 WSR-CKP-CTE-CTE       PIC 9(07).
+           05 WSR-CKP-TRAN-CTE      PIC 9(07).
+           05 WSR-CKP-CONTRAN       PIC 9(09).
+           05 WSR-CKP-SINTRAN       PIC 9(09).
+           05 WSR-CKP-EXCEP         PIC 9(09).
+           05 WSR-CKP-SOBRELIM      PIC 9(09).
+           05 WSR-CKP-CANT-SERV     PIC 9(03).
+           05 WSR-CKP-SERV-TABLA OCCURS 50 TIMES
+                                  INDEXED BY WSI-CKP-SERV.
+               10 WSR-CKP-SERV-COD      PIC X(03).
+               10 WSR-CKP-SERV-IMPORTE  PIC S9(09)V99 SIGN IS TRAILING
+                                                     SEPARATE CHARACTER.
+               10 WSR-CKP-SERV-CANT     PIC 9(07).
+           05 WSR-CKP-TOP-CANT      PIC 9(02).
+           05 WSR-CKP-TOP-TABLA OCCURS 20 TIMES
+                                 INDEXED BY WSI-CKP-TOP.
+               10 WSR-CKP-TOP-CTE       PIC 9(07).
+               10 WSR-CKP-TOP-NYA       PIC X(60).
+               10 WSR-CKP-TOP-IMPORTE   PIC S9(09)V99 SIGN IS TRAILING
+                                                     SEPARATE CHARACTER.
+
+       01 WSV-REINICIO.
+           05 WSV-REINICIO-SW       PIC X VALUE 'N'.
+               88 WSV-HAY-REINICIO  VALUE 'S'.
+
+       01 TABLA-SERVICIOS.
+           05 WST-CANT-SERV         PIC 9(03) VALUE 0.
+           05 WST-SERVICIOS OCCURS 50 TIMES
+                             INDEXED BY WSI-SERV.
+               10 WST-SERV-COD      PIC X(03).
+               10 WST-SERV-IMPORTE  PIC S9(09)V99.
+               10 WST-SERV-CANT     PIC 9(07).
+
+       01 WSS-SERV-ENCONTRADO        PIC X VALUE 'N'.
+           88 WSS-SERV-SI-ENCONTRADO VALUE 'S'.
+       01 WSL-LINEA-SERV             PIC X(60).
+
+      *    Tasas de conversion a la moneda base (ARS), cargadas una
+      *    vez en 108000-CARGAR-MONEDAS (mismo idioma que
+      *    TABLA-SERVICIOS/TABLA-FERIADOS: tabla chica cargada por
+      *    MOVE en lugar de VALUE+INITIALIZE, ver nota de la request
+      *    006/015).
+       01 TABLA-MONEDAS.
+           05 WST-CANT-MON          PIC 9(02) VALUE 0.
+           05 WST-MONEDA OCCURS 5 TIMES
+                             INDEXED BY WSI-MONTBL.
+               10 WST-MON-COD       PIC X(03).
+               10 WST-MON-TASA      PIC 9(07)V9(04).
+
+      *    Totales del cliente actual desglosados por moneda nativa
+      *    de la transaccion (reiniciada al empezar cada cliente en
+      *    210000-PROCESAR-CTE).
+       01 TABLA-TOTALES-MONEDA.
+           05 WST-TOT-CANT-MON      PIC 9(02) VALUE 0.
+           05 WST-TOT-MON OCCURS 5 TIMES
+                             INDEXED BY WSI-TOTMON.
+               10 WST-TOT-MON-COD      PIC X(03).
+               10 WST-TOT-MON-IMPORTE  PIC S9(09)V99.
+               10 WST-TOT-MON-CANT     PIC 9(07).
+
+       01 WSS-MON-ENCONTRADA          PIC X VALUE 'N'.
+           88 WSS-MON-SI-ENCONTRADA   VALUE 'S'.
+
+       01 WSV-TASA-CONV                PIC S9(07)V9(04).
+
+      *    Importe contratado del cliente (WVR-CTE-IMPORT-C), siempre
+      *    en su propia moneda (WVR-CTE-MONEDA), convertido a la
+      *    moneda base para poder compararlo contra
+      *    WSR-RES-IMP-TOTALTR (ver 218000-CONVERTIR-LIMITE-A-BASE).
+      *    9 digitos enteros (no 7) por la misma razon que
+      *    WSR-RES-IMP-TOTALTR: la tasa de conversion puede llevar un
+      *    importe contratado en moneda extranjera bien por encima de
+      *    9.999.999,99 en moneda base.
+       01 WSV-CTE-IMPORT-C-BASE        PIC S9(09)V99.
+
+       01 TABLA-TOP-CTES.
+           05 WST-TOP-CANT          PIC 9(02) VALUE 0.
+           05 WST-TOP OCCURS 20 TIMES
+                             INDEXED BY WSI-TOP.
+               10 WST-TOP-CTE       PIC 9(07).
+               10 WST-TOP-NYA       PIC X(60).
+      *    9 digitos enteros: WST-TOP-IMPORTE ordena por
+      *    WSR-RES-IMP-TOTALTR, ya convertido a moneda base.
+               10 WST-TOP-IMPORTE   PIC S9(09)V99.
+
+       01 WSL-LINEA-TOP               PIC X(80).
+       01 WSL-RANKING-EDITADO         PIC Z9.
+
+       01 WSL-LINEA-CSV              PIC X(120).
+       01 WSL-IMP-EDITADO            PIC -------,99.
+       01 WSL-CANT-EDITADO           PIC ZZ9.
 
 
        01 CONTADORES.
@@ -88,22 +431,45 @@
            05 WSCC-CONT-CONTRAN             PIC 9(09).
            05 WSCC-CONT-SINTRAN             PIC 9(09).
            05 WSCC-CONT-TRANCTE             PIC 9(09).
+           05 WSCC-CONT-EXCEP               PIC 9(09).
+           05 WSCC-CONT-TRANLEIDOS          PIC 9(09).
+           05 WSCC-CONT-SOBRELIM            PIC 9(09).
 
        01 REG-TRANSAC.
          05 WSR-TRAN-CTE         PIC 9(07).
          05 WSR-TRAN-CODSER      PIC X(03).
-         05 WSR-TRAN-IMPORT-T    PIC 9(07)V99.
+         05 WSR-TRAN-IMPORT-T    PIC S9(07)V99 SIGN IS TRAILING
+                                   SEPARATE CHARACTER.
+         05 WSR-TRAN-MONEDA      PIC X(03).
 
        01 REG-CLIENTES.
          05 WSR-CTE-CTE          PIC 9(07).
          05 WSR-CTE-NYA          PIC X(60).
          05 WVR-CTE-IMPORT-C     PIC 9(07)V99.
+         05 WVR-CTE-ACTIVO       PIC X(01).
+           88 WVR-CTE-SI-ACTIVO           VALUE 'S'.
+         05 WVR-CTE-MONEDA       PIC X(03).
 
        01 REG-RESULTADO.
          05 WSR-RES-CTE          PIC 9(07).
          05 WSR-RES-NYA          PIC X(60).
-         05 WSR-RES-IMP-TOTALTR  PIC 9(07)V99.
+      *    9 digitos enteros (no 7): es el total del cliente ya
+      *    convertido a moneda base (217000-CONVERTIR-A-BASE), y una
+      *    tasa de conversion alta puede superar 9.999.999,99 con
+      *    montos de negocio normales.
+         05 WSR-RES-IMP-TOTALTR  PIC S9(09)V99 SIGN IS TRAILING
+                                   SEPARATE CHARACTER.
          05 WSR-RES-CAT-TRAN     PIC 9(03).
+         05 WSR-RES-SOBRELIM     PIC X(01) VALUE 'N'.
+           88 WSR-RES-SI-SOBRELIM          VALUE 'S'.
+         05 WSR-RES-PERIODO      PIC 9(06).
+
+       01 REG-EXCEPCION.
+         05 WSR-EXC-CTE          PIC 9(07).
+         05 WSR-EXC-CODSER       PIC X(03).
+         05 WSR-EXC-IMPORT-T     PIC S9(07)V99 SIGN IS TRAILING
+                                   SEPARATE CHARACTER.
+         05 WSR-EXC-MOTIVO       PIC X(30).
 
 
        PROCEDURE DIVISION.
@@ -120,6 +486,21 @@
 
            INITIALIZE CONTADORES.
 
+      *    Periodo (AAAAMM) grabado en cada registro de RESULTADO,
+      *    para poder distinguir corridas de distintos meses en el
+      *    historico (ver OPEN EXTEND RESULTADO mas abajo).
+           ACCEPT WSV-FECHA-SISTEMA FROM DATE YYYYMMDD
+           COMPUTE WSV-PERIODO-ACTUAL =
+                   WSV-FS-ANIO * 100 + WSV-FS-MES
+
+           ACCEPT WSV-HORA-SISTEMA FROM TIME
+
+           PERFORM 108000-CARGAR-MONEDAS.
+
+           PERFORM 105000-LEER-CHECKPOINT.
+
+           PERFORM 101000-ORDENAR-ENTRADAS.
+
            OPEN INPUT TRANSAC.
 
            IF NOT WSS-FS-TRAN-OK
@@ -136,50 +517,561 @@
              PERFORM 300000-FINAL
            END-IF.
 
-           OPEN OUTPUT RESULTADO.
+      *    EXTEND (no OUTPUT): cada corrida agrega sus registros al
+      *    historico existente en lugar de reemplazar meses previos.
+      *    Si el historico todavia no existe (primera corrida), se
+      *    crea con OPEN OUTPUT.
+           OPEN EXTEND RESULTADO.
+           IF WSS-FS-RES-NOEXISTE
+               OPEN OUTPUT RESULTADO
+           END-IF.
            IF NOT WSS-FS-RES-OK
              DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
              DISPLAY 'FILE STATUS' WSS-FS-RES
              PERFORM 300000-FINAL
            END-IF.
 
-           READ TRANSAC
-              EVALUATE TRUE
-                 WHEN WSS-FS-TRAN-OK
-                      MOVE FD-TRANSAC         TO REG-TRANSAC
-                      CONTINUE
-                 WHEN WSS-FS-TRAN-EOF
-                      CONTINUE
-                 WHEN OTHER
-                      DISPLAY 'FILE STATUS' WSS-FS-TRAN
-                      PERFORM 300000-FINAL.
+      *    EXCEPCIONES, CLISINMOV, RESULTADOCSV y SOBRELIMITE se
+      *    graban renglon a renglon a medida que se procesa cada
+      *    cliente/transaccion (a diferencia de REPSERVICIOS y
+      *    TOPCLIENTES, que se recalculan enteros al final a partir
+      *    de TABLA-SERVICIOS/TABLA-TOP-CTES): en una corrida
+      *    reiniciada (WSV-HAY-REINICIO, restaurado en
+      *    105000-LEER-CHECKPOINT antes de este punto) hay que
+      *    abrirlos EXTEND para no perder lo ya grabado antes del
+      *    corte, igual que RESULTADO/AUDITORIA.
+           IF WSV-HAY-REINICIO
+               OPEN EXTEND EXCEPCIONES
+               IF WSS-FS-EXC-NOEXISTE
+                   OPEN OUTPUT EXCEPCIONES
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPCIONES
+           END-IF.
+           IF NOT WSS-FS-EXC-OK
+             DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+             DISPLAY 'FILE STATUS' WSS-FS-EXC
+             PERFORM 300000-FINAL
+           END-IF.
+
+           OPEN OUTPUT REPSERVICIOS.
+           IF NOT WSS-FS-SRV-OK
+             DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+             DISPLAY 'FILE STATUS' WSS-FS-SRV
+             PERFORM 300000-FINAL
+           END-IF.
+
+           OPEN OUTPUT CHECKPOINT.
+           IF NOT WSS-FS-CKP-OK
+             DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+             DISPLAY 'FILE STATUS' WSS-FS-CKP
+             PERFORM 300000-FINAL
+           END-IF.
+
+           IF WSV-HAY-REINICIO
+               OPEN EXTEND CLISINMOV
+               IF WSS-FS-SM-NOEXISTE
+                   OPEN OUTPUT CLISINMOV
+               END-IF
+           ELSE
+               OPEN OUTPUT CLISINMOV
+           END-IF.
+           IF NOT WSS-FS-SM-OK
+             DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+             DISPLAY 'FILE STATUS' WSS-FS-SM
+             PERFORM 300000-FINAL
+           END-IF.
+
+           IF WSV-HAY-REINICIO
+               OPEN EXTEND RESULTADOCSV
+               IF WSS-FS-CSV-NOEXISTE
+                   OPEN OUTPUT RESULTADOCSV
+               END-IF
+           ELSE
+               OPEN OUTPUT RESULTADOCSV
+           END-IF.
+           IF NOT WSS-FS-CSV-OK
+             DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+             DISPLAY 'FILE STATUS' WSS-FS-CSV
+             PERFORM 300000-FINAL
+           END-IF.
+
+           IF WSV-HAY-REINICIO
+               OPEN EXTEND SOBRELIMITE
+               IF WSS-FS-LIM-NOEXISTE
+                   OPEN OUTPUT SOBRELIMITE
+               END-IF
+           ELSE
+               OPEN OUTPUT SOBRELIMITE
+           END-IF.
+           IF NOT WSS-FS-LIM-OK
+             DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+             DISPLAY 'FILE STATUS' WSS-FS-LIM
+             PERFORM 300000-FINAL
+           END-IF.
+
+           OPEN OUTPUT TOPCLIENTES.
+           IF NOT WSS-FS-TOP-OK
+             DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+             DISPLAY 'FILE STATUS' WSS-FS-TOP
+             PERFORM 300000-FINAL
+           END-IF.
+
+      *    EXTEND igual que RESULTADO: cada corrida agrega su linea al
+      *    historico de auditoria en lugar de reemplazarlo.
+           OPEN EXTEND AUDITORIA.
+           IF WSS-FS-AUD-NOEXISTE
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+           IF NOT WSS-FS-AUD-OK
+             DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+             DISPLAY 'FILE STATUS' WSS-FS-AUD
+             PERFORM 300000-FINAL
+           END-IF.
+
+      *    Encabezados de RESULTADOCSV/SOBRELIMITE: solo en una
+      *    corrida nueva, ya que en una corrida reiniciada el archivo
+      *    se abrio EXTEND arriba y ya tiene su encabezado de antes
+      *    del corte.
+           IF NOT WSV-HAY-REINICIO
+               STRING 'CTE;NOMBRE Y APELLIDO;IMPORTE TOTAL;'
+                                                       DELIMITED SIZE
+                      'CANT TRANSACCIONES;SOBRE LIMITE;'
+                                                       DELIMITED SIZE
+                      'MONEDA;PERIODO'                DELIMITED SIZE
+                 INTO FD-RESULTADOCSV
+               END-STRING
+               WRITE FD-RESULTADOCSV
+
+               STRING 'COD-CTE  NOMBRE Y APELLIDO'
+                                                     DELIMITED SIZE
+                      '                     IMPORTE-TOTAL'
+                                                     DELIMITED SIZE
+                      '   LIMITE    EXCESO'          DELIMITED SIZE
+                 INTO FD-SOBRELIMITE
+               END-STRING
+               WRITE FD-SOBRELIMITE
+           END-IF.
+
+           IF WSV-HAY-REINICIO
+               PERFORM 106000-REPOSICIONAR
+           END-IF.
+
+           PERFORM 250000-LEER-TRANSAC.
+           PERFORM 240000-LEER-CLIENTES.
+
            IF WSS-FS-TRAN-EOF
              DISPLAY 'ARCHIVO VACIO'
              PERFORM 300000-FINAL
            END-IF.
 
-           READ CLIENTES
-           ADD 1 TO WSCC-CONT-LEIDOS
-              EVALUATE TRUE
-                 WHEN WSS-FS-CTE-OK
-                      MOVE FD-CLIENTES         TO REG-CLIENTES
-                      CONTINUE
-                 WHEN WSS-FS-CTE-EOF
-                      CONTINUE
-                 WHEN OTHER
-                      DISPLAY 'FILE STATUS' WSS-FS-CTE
-                      PERFORM 300000-FINAL.
-
            IF WSS-FS-CTE-EOF
              DISPLAY 'ARCHIVO VACIO'
              PERFORM 300000-FINAL
            END-IF.
 
+       101000-ORDENAR-ENTRADAS.
+
+      *    TRANSAC no se asume ordenado tal como llega del sistema
+      *    origen: se ordena aqui por cod. de cliente hacia el archivo
+      *    de trabajo que usa 200000-PROCESO, en lugar de depender de
+      *    un orden no documentado del exportador. CLIENTES ya no pasa
+      *    por este SORT (ver nota en el SELECT CLIENTES): al ser
+      *    ahora un archivo INDEXED mantenido por PROG01-02-SA, llega
+      *    ordenado por clave de fabrica.
+      *    SORT USING/GIVING no informa FILE STATUS del archivo
+      *    interviniente en este GnuCOBOL (queda en blanco); si
+      *    TRANSAC-ENTRADA no existe, GIVING produce un archivo de
+      *    trabajo vacio y el chequeo de "ARCHIVO VACIO" de
+      *    100000-INICIO, sobre la lectura de avance, lo detecta.
+           SORT SORT-TRANSAC
+               ON ASCENDING KEY SD-TRAN-CTE
+               USING TRANSAC-ENTRADA
+               GIVING TRANSAC.
+
+       108000-CARGAR-MONEDAS.
+
+      *    Tasas fijas de conversion a la moneda base (ARS). Tabla
+      *    chica cargada por MOVE (ver nota de TABLA-MONEDAS mas
+      *    arriba) en lugar de un archivo de parametros, igual que la
+      *    tabla de feriados fijos de EJ02-SERIE1.
+           MOVE 'ARS'    TO WST-MON-COD (1)
+           MOVE 1,0000   TO WST-MON-TASA (1)
+           MOVE 'USD'    TO WST-MON-COD (2)
+           MOVE 1000,0000 TO WST-MON-TASA (2)
+           MOVE 2        TO WST-CANT-MON.
+
+       105000-LEER-CHECKPOINT.
+
+      *    Si existe un checkpoint de una corrida anterior que no
+      *    llego a terminar, se recupera para reposicionar TRANSAC
+      *    y CLIENTES en 106000-REPOSICIONAR en lugar de reprocesar
+      *    el batch completo desde el principio.
+           OPEN INPUT CHECKPOINT.
+           IF WSS-FS-CKP-OK
+               PERFORM UNTIL WSS-FS-CKP-EOF
+                   READ CHECKPOINT
+                      EVALUATE TRUE
+                         WHEN WSS-FS-CKP-OK
+                              MOVE FD-CHECKPOINT TO REG-CHECKPOINT
+                              MOVE 'S' TO WSV-REINICIO-SW
+                         WHEN WSS-FS-CKP-EOF
+                              CONTINUE
+                         WHEN OTHER
+                              DISPLAY 'FILE STATUS' WSS-FS-CKP
+                      END-EVALUATE
+               END-PERFORM
+               CLOSE CHECKPOINT
+           END-IF.
+
+       106000-REPOSICIONAR.
+
+      *    TRANSAC y CLIENTES son archivos secuenciales: no admiten
+      *    posicionamiento directo por clave, asi que se reposicionan
+      *    releyendo y descartando los registros ya procesados en la
+      *    corrida anterior (segun el ultimo checkpoint grabado).
+           DISPLAY 'REINICIANDO DESDE CHECKPOINT - LEIDOS '
+                    WSR-CKP-LEIDOS ' TRANSAC ' WSR-CKP-TRANLEIDOS
+
+           MOVE WSR-CKP-LEIDOS     TO WSCC-CONT-LEIDOS
+           MOVE WSR-CKP-TRANLEIDOS TO WSCC-CONT-TRANLEIDOS
+
+      *    Contadores y tablas acumulados hasta el checkpoint: sin
+      *    esto, los totales finales y los reportes de servicios/top
+      *    clientes (REPSERVICIOS/TOPCLIENTES, que se recalculan
+      *    enteros al final a partir de estas tablas) quedarian
+      *    reflejando solo lo procesado despues del reinicio.
+           MOVE WSR-CKP-CONTRAN    TO WSCC-CONT-CONTRAN
+           MOVE WSR-CKP-SINTRAN    TO WSCC-CONT-SINTRAN
+           MOVE WSR-CKP-EXCEP      TO WSCC-CONT-EXCEP
+           MOVE WSR-CKP-SOBRELIM   TO WSCC-CONT-SOBRELIM
+
+           MOVE WSR-CKP-CANT-SERV  TO WST-CANT-SERV
+           PERFORM VARYING WSI-CKP-SERV FROM 1 BY 1
+                   UNTIL WSI-CKP-SERV > WST-CANT-SERV
+               MOVE WSR-CKP-SERV-COD (WSI-CKP-SERV)
+                                 TO WST-SERV-COD (WSI-CKP-SERV)
+               MOVE WSR-CKP-SERV-IMPORTE (WSI-CKP-SERV)
+                                 TO WST-SERV-IMPORTE (WSI-CKP-SERV)
+               MOVE WSR-CKP-SERV-CANT (WSI-CKP-SERV)
+                                 TO WST-SERV-CANT (WSI-CKP-SERV)
+           END-PERFORM
+
+           MOVE WSR-CKP-TOP-CANT   TO WST-TOP-CANT
+           PERFORM VARYING WSI-CKP-TOP FROM 1 BY 1
+                   UNTIL WSI-CKP-TOP > WST-TOP-CANT
+               MOVE WSR-CKP-TOP-CTE (WSI-CKP-TOP)
+                                 TO WST-TOP-CTE (WSI-CKP-TOP)
+               MOVE WSR-CKP-TOP-NYA (WSI-CKP-TOP)
+                                 TO WST-TOP-NYA (WSI-CKP-TOP)
+               MOVE WSR-CKP-TOP-IMPORTE (WSI-CKP-TOP)
+                                 TO WST-TOP-IMPORTE (WSI-CKP-TOP)
+           END-PERFORM
+
+           PERFORM WSR-CKP-LEIDOS TIMES
+               READ CLIENTES
+                  EVALUATE TRUE
+                     WHEN WSS-FS-CTE-OK OR WSS-FS-CTE-EOF
+                          CONTINUE
+                     WHEN OTHER
+                          DISPLAY 'FILE STATUS' WSS-FS-CTE
+                          PERFORM 300000-FINAL
+                  END-EVALUATE
+           END-PERFORM
+
+           PERFORM WSR-CKP-TRANLEIDOS TIMES
+               READ TRANSAC
+                  EVALUATE TRUE
+                     WHEN WSS-FS-TRAN-OK OR WSS-FS-TRAN-EOF
+                          CONTINUE
+                     WHEN OTHER
+                          DISPLAY 'FILE STATUS' WSS-FS-TRAN
+                          PERFORM 300000-FINAL
+                  END-EVALUATE
+           END-PERFORM.
+
        200000-PROCESO.
 
+      *    Avanza CLIENTES (en orden ascendente de cod. de cliente)
+      *    solo hasta alcanzar o sobrepasar al cliente de la
+      *    transaccion actual. Todo cliente que se deja atras sin
+      *    haber calzado una transaccion queda sin movimientos.
+           PERFORM UNTIL WSS-FS-CTE-EOF OR WSR-CTE-CTE >= WSR-TRAN-CTE
+               PERFORM 230000-CTE-SIN-TRANSACCIONES
+               PERFORM 240000-LEER-CLIENTES
+           END-PERFORM.
+
+           EVALUATE TRUE
+               WHEN WSS-FS-CTE-EOF
+                    PERFORM 400000-EXCEPCION-TRANSACCION
+               WHEN WSR-CTE-CTE = WSR-TRAN-CTE
+                    AND NOT WVR-CTE-SI-ACTIVO
+      *             Cliente dado de baja en PROG01-02-SA: sus
+      *             transacciones del periodo van a EXCEPCIONES en
+      *             lugar de facturarse.
+                    PERFORM 401000-EXCEPCION-CLIENTE-INACTIVO
+               WHEN WSR-CTE-CTE = WSR-TRAN-CTE
+                    PERFORM 210000-PROCESAR-CTE
+                    PERFORM 240000-LEER-CLIENTES
+               WHEN OTHER
+      *             El cliente leido ya sobrepaso al de la
+      *             transaccion: no existe ese cliente.
+                    PERFORM 400000-EXCEPCION-TRANSACCION
+           END-EVALUATE.
+
+       210000-PROCESAR-CTE.
+
+           ADD 1 TO WSCC-CONT-CONTRAN
+
            INITIALIZE WSCC-CONT-TRANCTE
+           INITIALIZE REG-RESULTADO
+           INITIALIZE TABLA-TOTALES-MONEDA
+
+           MOVE WSR-TRAN-CTE TO WSR-RES-CTE
+           MOVE WSR-CTE-NYA TO WSR-RES-NYA
+           MOVE 'N' TO WSR-RES-SOBRELIM
+           MOVE WSV-PERIODO-ACTUAL TO WSR-RES-PERIODO
 
-           PERFORM UNTIL WSR-TRAN-CTE = WSR-CTE-CTE OR WSS-FS-CTE-EOF
+           PERFORM UNTIL WSR-TRAN-CTE<>WSR-CTE-CTE OR WSS-FS-TRAN-EOF
+
+           ADD 1 TO WSCC-CONT-TRANCTE
+
+           PERFORM 216000-ACUM-MONEDA
+
+           PERFORM 215000-ACUM-SERVICIO
+
+           PERFORM 250000-LEER-TRANSAC
+
+           END-PERFORM.
+
+           PERFORM 220000-GRABAR-SALIDA.
+
+       216000-ACUM-MONEDA.
+
+      *    Acumula el importe de la transaccion en su propia moneda
+      *    (WSR-TRAN-MONEDA), para poder emitir un renglon de
+      *    RESULTADO por moneda en lugar de mezclar ARS y USD en un
+      *    solo WSR-RES-IMP-TOTALTR.
+           MOVE 'N' TO WSS-MON-ENCONTRADA
+
+           PERFORM VARYING WSI-TOTMON FROM 1 BY 1
+                   UNTIL WSI-TOTMON > WST-TOT-CANT-MON
+               IF WST-TOT-MON-COD (WSI-TOTMON) = WSR-TRAN-MONEDA
+                   ADD WSR-TRAN-IMPORT-T
+                       TO WST-TOT-MON-IMPORTE (WSI-TOTMON)
+                   ADD 1 TO WST-TOT-MON-CANT (WSI-TOTMON)
+                   MOVE 'S' TO WSS-MON-ENCONTRADA
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT WSS-MON-SI-ENCONTRADA
+             AND WST-TOT-CANT-MON < 5
+               ADD 1 TO WST-TOT-CANT-MON
+               SET WSI-TOTMON TO WST-TOT-CANT-MON
+               MOVE WSR-TRAN-MONEDA   TO WST-TOT-MON-COD (WSI-TOTMON)
+               MOVE WSR-TRAN-IMPORT-T
+                                   TO WST-TOT-MON-IMPORTE (WSI-TOTMON)
+               MOVE 1                 TO WST-TOT-MON-CANT (WSI-TOTMON)
+           END-IF
+
+           PERFORM 217000-CONVERTIR-A-BASE.
+
+       217000-CONVERTIR-A-BASE.
+
+      *    WSR-RES-IMP-TOTALTR pasa a ser el total del cliente
+      *    convertido a la moneda base (ARS) via TABLA-MONEDAS: es lo
+      *    que se compara en 220000-GRABAR-SALIDA contra
+      *    WVR-CTE-IMPORT-C, tambien convertido a moneda base por
+      *    218000-CONVERTIR-LIMITE-A-BASE ya que este siempre esta en
+      *    la moneda del cliente, y lo que ordena el ranking de
+      *    227000-ACTUALIZAR-TOP-CTES, donde sumar importes nativos
+      *    de monedas distintas sin convertir no tendria sentido.
+           MOVE 1,0000 TO WSV-TASA-CONV
+
+           SET WSI-MONTBL TO 1
+           SEARCH WST-MONEDA
+             AT END
+               CONTINUE
+             WHEN WST-MON-COD (WSI-MONTBL) = WSR-TRAN-MONEDA
+               MOVE WST-MON-TASA (WSI-MONTBL) TO WSV-TASA-CONV
+           END-SEARCH
+
+           COMPUTE WSR-RES-IMP-TOTALTR =
+                   WSR-RES-IMP-TOTALTR +
+                   (WSR-TRAN-IMPORT-T * WSV-TASA-CONV).
+
+       218000-CONVERTIR-LIMITE-A-BASE.
+
+      *    Mismo WST-MONEDA/SEARCH que 217000-CONVERTIR-A-BASE, pero
+      *    keyeado por WVR-CTE-MONEDA (la moneda del cliente) en
+      *    lugar de WSR-TRAN-MONEDA, para que el importe contratado
+      *    se compare en la misma moneda que WSR-RES-IMP-TOTALTR.
+           MOVE 1,0000 TO WSV-TASA-CONV
+
+           SET WSI-MONTBL TO 1
+           SEARCH WST-MONEDA
+             AT END
+               CONTINUE
+             WHEN WST-MON-COD (WSI-MONTBL) = WVR-CTE-MONEDA
+               MOVE WST-MON-TASA (WSI-MONTBL) TO WSV-TASA-CONV
+           END-SEARCH
+
+           COMPUTE WSV-CTE-IMPORT-C-BASE =
+                   WVR-CTE-IMPORT-C * WSV-TASA-CONV.
+
+       215000-ACUM-SERVICIO.
+
+      *    Acumula importe y cantidad de transacciones por cod. de
+      *    servicio (WSR-TRAN-CODSER), a traves de todos los clientes.
+           MOVE 'N' TO WSS-SERV-ENCONTRADO
+
+           PERFORM VARYING WSI-SERV FROM 1 BY 1
+                   UNTIL WSI-SERV > WST-CANT-SERV
+               IF WST-SERV-COD (WSI-SERV) = WSR-TRAN-CODSER
+                   ADD WSR-TRAN-IMPORT-T
+                       TO WST-SERV-IMPORTE (WSI-SERV)
+                   ADD 1 TO WST-SERV-CANT (WSI-SERV)
+                   MOVE 'S' TO WSS-SERV-ENCONTRADO
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT WSS-SERV-SI-ENCONTRADO
+             AND WST-CANT-SERV < WSC-MAX-SERVICIOS
+               ADD 1 TO WST-CANT-SERV
+               SET WSI-SERV TO WST-CANT-SERV
+               MOVE WSR-TRAN-CODSER       TO WST-SERV-COD (WSI-SERV)
+               MOVE WSR-TRAN-IMPORT-T     TO WST-SERV-IMPORTE (WSI-SERV)
+               MOVE 1                     TO WST-SERV-CANT (WSI-SERV)
+           END-IF.
+
+       220000-GRABAR-SALIDA.
+
+           PERFORM 218000-CONVERTIR-LIMITE-A-BASE.
+
+      *    Si el total del mes (ya convertido a moneda base por
+      *    217000-CONVERTIR-A-BASE) supera el importe contratado del
+      *    cliente, tambien convertido a moneda base arriba, se marca
+      *    el registro y se informa a cobranzas via
+      *    226000-GRABAR-SOBRELIMITE.
+           IF WSR-RES-IMP-TOTALTR > WSV-CTE-IMPORT-C-BASE
+               MOVE 'S' TO WSR-RES-SOBRELIM
+               ADD 1 TO WSCC-CONT-SOBRELIM
+               PERFORM 226000-GRABAR-SOBRELIMITE
+           END-IF.
+
+           PERFORM 228000-GRABAR-RESULTADO-POR-MONEDA
+               VARYING WSI-TOTMON FROM 1 BY 1
+               UNTIL WSI-TOTMON > WST-TOT-CANT-MON.
+
+           PERFORM 227000-ACTUALIZAR-TOP-CTES.
+
+       228000-GRABAR-RESULTADO-POR-MONEDA.
+
+      *    Un renglon de RESULTADO (y, via 225000-GRABAR-SALIDA-CSV,
+      *    de RESULTADOCSV) por cada moneda en la que el cliente tuvo
+      *    movimientos en el periodo (ver TABLA-TOTALES-MONEDA/
+      *    216000-ACUM-MONEDA), cada uno con su propio importe y
+      *    cantidad de transacciones nativos; SOBRELIM/PERIODO son del
+      *    cliente, no de la moneda.
+           MOVE WSR-RES-CTE                       TO WSF-RES-CTE
+           MOVE WSR-RES-NYA                       TO WSF-RES-NYA
+           MOVE WST-TOT-MON-IMPORTE (WSI-TOTMON)  TO WSF-RES-IMP-TOTALTR
+           MOVE WST-TOT-MON-CANT (WSI-TOTMON)     TO WSF-RES-CANT-TRAN
+           MOVE WST-TOT-MON-COD (WSI-TOTMON)      TO WSF-RES-MONEDA
+           MOVE WSR-RES-SOBRELIM                  TO WSF-RES-SOBRELIM
+           MOVE WSR-RES-PERIODO                   TO WSF-RES-PERIODO.
+
+           WRITE FD-RESULTADO.
+
+           PERFORM 225000-GRABAR-SALIDA-CSV.
+
+       226000-GRABAR-SOBRELIMITE.
+
+           MOVE WSR-RES-CTE           TO WSF-LIM-CTE
+           MOVE WSR-RES-NYA           TO WSF-LIM-NYA
+           MOVE WSR-RES-IMP-TOTALTR   TO WSF-LIM-IMP-TOTALTR
+           MOVE WSV-CTE-IMPORT-C-BASE TO WSF-LIM-IMPORT-C
+           COMPUTE WSF-LIM-EXCESO = WSR-RES-IMP-TOTALTR
+                                     - WSV-CTE-IMPORT-C-BASE
+
+           WRITE FD-SOBRELIMITE.
+
+       227000-ACTUALIZAR-TOP-CTES.
+
+      *    Mantiene WST-TOP ordenada en forma descendente por importe,
+      *    con a lo sumo WSC-TOP-N (20) clientes, insertando el
+      *    cliente actual en su posicion si entra entre los mas altos
+      *    acumulados hasta ahora. Evita un SORT de todo RESULTADO al
+      *    final de la corrida para obtener solo el ranking.
+           IF WST-TOP-CANT < WSC-TOP-N
+               OR WSR-RES-IMP-TOTALTR > WST-TOP-IMPORTE (WSC-TOP-N)
+
+               IF WST-TOP-CANT < WSC-TOP-N
+                   ADD 1 TO WST-TOP-CANT
+               END-IF
+
+               SET WSI-TOP TO WST-TOP-CANT
+
+               PERFORM UNTIL WSI-TOP = 1
+                   OR WST-TOP-IMPORTE (WSI-TOP - 1) >=
+                                       WSR-RES-IMP-TOTALTR
+                   MOVE WST-TOP-CTE (WSI-TOP - 1)
+                     TO WST-TOP-CTE (WSI-TOP)
+                   MOVE WST-TOP-NYA (WSI-TOP - 1)
+                     TO WST-TOP-NYA (WSI-TOP)
+                   MOVE WST-TOP-IMPORTE (WSI-TOP - 1)
+                     TO WST-TOP-IMPORTE (WSI-TOP)
+                   SET WSI-TOP DOWN BY 1
+               END-PERFORM
+
+               MOVE WSR-RES-CTE         TO WST-TOP-CTE (WSI-TOP)
+               MOVE WSR-RES-NYA         TO WST-TOP-NYA (WSI-TOP)
+               MOVE WSR-RES-IMP-TOTALTR TO WST-TOP-IMPORTE (WSI-TOP)
+           END-IF.
+
+       225000-GRABAR-SALIDA-CSV.
+
+      *    Mismo contenido de FD-RESULTADO -- un renglon por moneda,
+      *    con su propio importe/cantidad nativos, no el total
+      *    convertido a moneda base -- pero delimitado por ';' (con
+      *    encabezado) para que Finanzas lo abra directo en Excel sin
+      *    el asistente de importacion de ancho fijo.
+           MOVE WST-TOT-MON-IMPORTE (WSI-TOTMON) TO WSL-IMP-EDITADO
+           MOVE WST-TOT-MON-CANT (WSI-TOTMON)    TO WSL-CANT-EDITADO
+
+           INITIALIZE WSL-LINEA-CSV
+           STRING WSR-RES-CTE                        DELIMITED SIZE
+                  ';'                                 DELIMITED SIZE
+                  FUNCTION TRIM (WSR-RES-NYA)         DELIMITED SIZE
+                  ';'                                 DELIMITED SIZE
+                  FUNCTION TRIM (WSL-IMP-EDITADO)     DELIMITED SIZE
+                  ';'                                 DELIMITED SIZE
+                  FUNCTION TRIM (WSL-CANT-EDITADO)    DELIMITED SIZE
+                  ';'                                 DELIMITED SIZE
+                  WSR-RES-SOBRELIM                    DELIMITED SIZE
+                  ';'                                 DELIMITED SIZE
+                  WST-TOT-MON-COD (WSI-TOTMON)        DELIMITED SIZE
+                  ';'                                 DELIMITED SIZE
+                  WSR-RES-PERIODO                     DELIMITED SIZE
+             INTO WSL-LINEA-CSV
+           END-STRING
+
+           MOVE WSL-LINEA-CSV TO FD-RESULTADOCSV
+           WRITE FD-RESULTADOCSV.
+
+       230000-CTE-SIN-TRANSACCIONES.
+
+      *    El cliente actual (WSR-CTE-CTE) no tiene ninguna
+      *    transaccion igual a el en este punto del recorrido.
+           ADD 1 TO WSCC-CONT-SINTRAN
+
+           MOVE WSR-CTE-CTE TO WSF-SM-CTE
+           MOVE WSR-CTE-NYA TO WSF-SM-NYA
+           WRITE FD-CLISINMOV.
+
+       240000-LEER-CLIENTES.
 
            READ CLIENTES
            ADD 1 TO WSCC-CONT-LEIDOS
@@ -192,56 +1084,224 @@
                  WHEN OTHER
                       DISPLAY 'FILE STATUS' WSS-FS-CTE
                       PERFORM 300000-FINAL
-           END-PERFORM.
-
-           PERFORM 210000-PROCESAR-CTE.
+           END-EVALUATE.
 
-       210000-PROCESAR-CTE.
-
-           MOVE WSR-TRAN-CTE TO WSR-RES-CTE
-           MOVE WSR-CTE-NYA TO WSR-RES-NYA
-
-           PERFORM UNTIL WSR-TRAN-CTE<>WSR-CTE-CTE OR WSS-FS-TRAN-EOF
-
-           ADD 1 TO WSCC-CONT-TRANCTE
+           IF WSS-FS-CTE-OK
+             IF FUNCTION MOD(WSCC-CONT-LEIDOS WSC-CHECKPOINT-CADA) = 0
+                 PERFORM 245000-GRABAR-CHECKPOINT
+             END-IF
+           END-IF.
 
-           COMPUTE WSR-RES-IMP-TOTALTR =
-                   WSR-RES-IMP-TOTALTR + WSR-TRAN-IMPORT-T
+       245000-GRABAR-CHECKPOINT.
+
+      *    Checkpoint cada WSC-CHECKPOINT-CADA clientes leidos, para
+      *    que una corrida reiniciada no tenga que reprocesar todo
+      *    el batch desde el primer registro.
+           MOVE WSCC-CONT-LEIDOS     TO WSR-CKP-LEIDOS
+           MOVE WSCC-CONT-TRANLEIDOS TO WSR-CKP-TRANLEIDOS
+           MOVE WSR-CTE-CTE          TO WSR-CKP-CTE-CTE
+           MOVE WSR-TRAN-CTE         TO WSR-CKP-TRAN-CTE
+
+      *    Tambien se graba todo lo que 106000-REPOSICIONAR necesita
+      *    restaurar para que una corrida reiniciada totalice y
+      *    reporte sobre el batch completo (ver nota en FD-CHECKPOINT).
+           MOVE WSCC-CONT-CONTRAN    TO WSR-CKP-CONTRAN
+           MOVE WSCC-CONT-SINTRAN    TO WSR-CKP-SINTRAN
+           MOVE WSCC-CONT-EXCEP      TO WSR-CKP-EXCEP
+           MOVE WSCC-CONT-SOBRELIM   TO WSR-CKP-SOBRELIM
+
+           MOVE WST-CANT-SERV        TO WSR-CKP-CANT-SERV
+           PERFORM VARYING WSI-CKP-SERV FROM 1 BY 1
+                   UNTIL WSI-CKP-SERV > WST-CANT-SERV
+               MOVE WST-SERV-COD (WSI-CKP-SERV)
+                                 TO WSR-CKP-SERV-COD (WSI-CKP-SERV)
+               MOVE WST-SERV-IMPORTE (WSI-CKP-SERV)
+                                 TO WSR-CKP-SERV-IMPORTE (WSI-CKP-SERV)
+               MOVE WST-SERV-CANT (WSI-CKP-SERV)
+                                 TO WSR-CKP-SERV-CANT (WSI-CKP-SERV)
+           END-PERFORM
+
+           MOVE WST-TOP-CANT         TO WSR-CKP-TOP-CANT
+           PERFORM VARYING WSI-CKP-TOP FROM 1 BY 1
+                   UNTIL WSI-CKP-TOP > WST-TOP-CANT
+               MOVE WST-TOP-CTE (WSI-CKP-TOP)
+                                 TO WSR-CKP-TOP-CTE (WSI-CKP-TOP)
+               MOVE WST-TOP-NYA (WSI-CKP-TOP)
+                                 TO WSR-CKP-TOP-NYA (WSI-CKP-TOP)
+               MOVE WST-TOP-IMPORTE (WSI-CKP-TOP)
+                                 TO WSR-CKP-TOP-IMPORTE (WSI-CKP-TOP)
+           END-PERFORM
+
+      *    FD-CHECKPOINT y REG-CHECKPOINT tienen el mismo layout
+      *    (mismo idioma que el MOVE inverso de 105000-LEER-
+      *    CHECKPOINT), por eso alcanza con un unico MOVE de grupo.
+           MOVE REG-CHECKPOINT       TO FD-CHECKPOINT.
+
+           WRITE FD-CHECKPOINT.
+
+       250000-LEER-TRANSAC.
 
            READ TRANSAC
               EVALUATE TRUE
                  WHEN WSS-FS-TRAN-OK
                       MOVE FD-TRANSAC         TO REG-TRANSAC
+                      ADD 1 TO WSCC-CONT-TRANLEIDOS
                       CONTINUE
                  WHEN WSS-FS-TRAN-EOF
                       CONTINUE
                  WHEN OTHER
                       DISPLAY 'FILE STATUS' WSS-FS-TRAN
                       PERFORM 300000-FINAL
+           END-EVALUATE.
 
-           END-PERFORM.
+       400000-EXCEPCION-TRANSACCION.
 
-       220000-GRABAR-SALIDA.
+      *    La transaccion actual no calza con ningun cliente
+      *    (cliente inexistente o fuera de secuencia): se registra
+      *    en EXCEPCIONES en lugar de descartarse.
+           ADD 1 TO WSCC-CONT-EXCEP
+           MOVE WSR-TRAN-CTE      TO WSR-EXC-CTE
+           MOVE WSR-TRAN-CODSER   TO WSR-EXC-CODSER
+           MOVE WSR-TRAN-IMPORT-T TO WSR-EXC-IMPORT-T
+           MOVE 'CLIENTE NO ENCONTRADO'  TO WSR-EXC-MOTIVO
 
-           MOVE WSR-TRAN-CTE TO WSF-RES-CTE
-           MOVE WSR-CTE-NYA TO WSF-RES-NYA
-           MOVE WSR-TRAN-IMPORT-T TO  WSF-RES-IMP-TOTALTR
-           MOVE WSCC-CONT-TRANCTE TO WSF-RES-CANT-TRAN .
+           MOVE WSR-EXC-CTE       TO WSF-EXC-CTE
+           MOVE WSR-EXC-CODSER    TO WSF-EXC-CODSER
+           MOVE WSR-EXC-IMPORT-T  TO WSF-EXC-IMPORT-T
+           MOVE WSR-EXC-MOTIVO    TO WSF-EXC-MOTIVO
 
-           WRITE FD-RESULTADO.
+           WRITE FD-EXCEPCIONES.
+
+           PERFORM 250000-LEER-TRANSAC.
+
+       401000-EXCEPCION-CLIENTE-INACTIVO.
+
+      *    El cliente de la transaccion existe pero esta dado de baja
+      *    (WVR-CTE-ACTIVO = 'N' en el maestro indexado mantenido por
+      *    PROG01-02-SA): igual que una transaccion sin cliente, se
+      *    registra en EXCEPCIONES en lugar de facturarse.
+           ADD 1 TO WSCC-CONT-EXCEP
+           MOVE WSR-TRAN-CTE      TO WSR-EXC-CTE
+           MOVE WSR-TRAN-CODSER   TO WSR-EXC-CODSER
+           MOVE WSR-TRAN-IMPORT-T TO WSR-EXC-IMPORT-T
+           MOVE 'CLIENTE DADO DE BAJA'   TO WSR-EXC-MOTIVO
+
+           MOVE WSR-EXC-CTE       TO WSF-EXC-CTE
+           MOVE WSR-EXC-CODSER    TO WSF-EXC-CODSER
+           MOVE WSR-EXC-IMPORT-T  TO WSF-EXC-IMPORT-T
+           MOVE WSR-EXC-MOTIVO    TO WSF-EXC-MOTIVO
+
+           WRITE FD-EXCEPCIONES.
+
+           PERFORM 250000-LEER-TRANSAC.
 
        300000-FINAL.
-           COMPUTE WSCC-CONT-SINTRAN=
-                                   WSCC-CONT-LEIDOS - WSCC-CONT-CONTRAN
+           PERFORM 305000-CTES-RESTANTES.
            PERFORM 310000-TOTALES-DE-CONTROL
+           PERFORM 315000-REPORTE-SERVICIOS
+           PERFORM 316000-REPORTE-TOP-CTES
+           PERFORM 317000-REGISTRAR-AUDITORIA
            PERFORM 320000-CERRAR-SALIDA
            STOP RUN.
 
+       317000-REGISTRAR-AUDITORIA.
+
+      *    Una linea por corrida en el historico de auditoria: fecha y
+      *    hora de la corrida, registros leidos, clientes sin
+      *    movimientos y clientes procesados (WSCC-CONT-CONTRAN, el
+      *    contador que ya estaba declarado para esto pero nunca se
+      *    incrementaba). Asi se puede responder "did last run happen
+      *    and what did it do" sin tener que rehacer la corrida.
+           INITIALIZE WSL-LINEA-AUD
+           STRING WSV-FECHA-SISTEMA              DELIMITED SIZE
+                  ' '                             DELIMITED SIZE
+                  WSV-HS-HORA                     DELIMITED SIZE
+                  ':'                             DELIMITED SIZE
+                  WSV-HS-MIN                      DELIMITED SIZE
+                  ':'                             DELIMITED SIZE
+                  WSV-HS-SEG                      DELIMITED SIZE
+                  '  LEIDOS='                     DELIMITED SIZE
+                  WSCC-CONT-LEIDOS                DELIMITED SIZE
+                  '  SIN-TRAN='                   DELIMITED SIZE
+                  WSCC-CONT-SINTRAN               DELIMITED SIZE
+                  '  PROCESADOS='                 DELIMITED SIZE
+                  WSCC-CONT-CONTRAN               DELIMITED SIZE
+             INTO WSL-LINEA-AUD
+           END-STRING
+
+           MOVE WSL-LINEA-AUD TO FD-AUDITORIA
+           WRITE FD-AUDITORIA.
+
+       315000-REPORTE-SERVICIOS.
+
+      *    Reporte de control por codigo de servicio: importe y
+      *    cantidad de transacciones acumulados en 215000-ACUM-SERVICIO.
+           MOVE 'COD  IMPORTE-TOTAL     CANT-TRANSACCIONES'
+                                                    TO FD-REPSERVICIOS
+           WRITE FD-REPSERVICIOS.
+
+           PERFORM VARYING WSI-SERV FROM 1 BY 1
+                   UNTIL WSI-SERV > WST-CANT-SERV
+               INITIALIZE WSL-LINEA-SERV
+               MOVE WST-SERV-IMPORTE (WSI-SERV) TO WSL-IMP-EDITADO
+               STRING WST-SERV-COD (WSI-SERV)        DELIMITED SIZE
+                      '  '                            DELIMITED SIZE
+                      WSL-IMP-EDITADO                 DELIMITED SIZE
+                      '  '                            DELIMITED SIZE
+                      WST-SERV-CANT (WSI-SERV)        DELIMITED SIZE
+                 INTO WSL-LINEA-SERV
+               END-STRING
+               MOVE WSL-LINEA-SERV TO FD-REPSERVICIOS
+               WRITE FD-REPSERVICIOS
+           END-PERFORM.
+
+       316000-REPORTE-TOP-CTES.
+
+      *    Ranking de los WSC-TOP-N (20) clientes con mayor importe
+      *    total del periodo, segun lo acumulado en
+      *    227000-ACTUALIZAR-TOP-CTES, para que Gerencia no tenga que
+      *    ordenar RESULTADO a mano.
+           STRING 'RK COD-CTE  NOMBRE Y APELLIDO'      DELIMITED SIZE
+                  '                     IMPORTE-TOTAL' DELIMITED SIZE
+             INTO FD-TOPCLIENTES
+           END-STRING
+           WRITE FD-TOPCLIENTES.
+
+           PERFORM VARYING WSI-TOP FROM 1 BY 1
+                   UNTIL WSI-TOP > WST-TOP-CANT
+               INITIALIZE WSL-LINEA-TOP
+               MOVE WSI-TOP                    TO WSL-RANKING-EDITADO
+               MOVE WST-TOP-IMPORTE (WSI-TOP)  TO WSL-IMP-EDITADO
+               STRING WSL-RANKING-EDITADO             DELIMITED SIZE
+                      ' '                              DELIMITED SIZE
+                      WST-TOP-CTE (WSI-TOP)            DELIMITED SIZE
+                      '  '                              DELIMITED SIZE
+                      FUNCTION TRIM (WST-TOP-NYA (WSI-TOP))
+                                                        DELIMITED SIZE
+                      '  '                              DELIMITED SIZE
+                      WSL-IMP-EDITADO                  DELIMITED SIZE
+                 INTO WSL-LINEA-TOP
+               END-STRING
+               MOVE WSL-LINEA-TOP TO FD-TOPCLIENTES
+               WRITE FD-TOPCLIENTES
+           END-PERFORM.
+
+       305000-CTES-RESTANTES.
+
+      *    Los clientes que quedan sin leer una vez agotado TRANSAC
+      *    tampoco tuvieron transacciones en el periodo.
+           PERFORM UNTIL WSS-FS-CTE-EOF
+               PERFORM 230000-CTE-SIN-TRANSACCIONES
+               PERFORM 240000-LEER-CLIENTES
+           END-PERFORM.
+
        310000-TOTALES-DE-CONTROL.
 
            DISPLAY '********************************************'
            DISPLAY 'TOTAL LEIDOS =' WSCC-CONT-LEIDOS
            DISPLAY 'TOTAL SIN MOVIMIENTOS =' WSCC-CONT-SINTRAN
+           DISPLAY 'TOTAL EN EXCEPCIONES =' WSCC-CONT-EXCEP
+           DISPLAY 'TOTAL SOBRE LIMITE =' WSCC-CONT-SOBRELIM
            DISPLAY '********************************************'.
 
        320000-CERRAR-SALIDA.
@@ -265,4 +1325,61 @@
             DISPLAY 'FILE STATUS' WSS-FS-RES
            END-IF.
 
+           CLOSE EXCEPCIONES
+           IF NOT WSS-FS-EXC-OK
+              DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+            DISPLAY 'FILE STATUS' WSS-FS-EXC
+           END-IF.
+
+           CLOSE REPSERVICIOS
+           IF NOT WSS-FS-SRV-OK
+              DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+            DISPLAY 'FILE STATUS' WSS-FS-SRV
+           END-IF.
+
+           CLOSE CHECKPOINT
+           IF NOT WSS-FS-CKP-OK
+              DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+            DISPLAY 'FILE STATUS' WSS-FS-CKP
+           END-IF.
+
+      *    Una corrida que llega hasta aca termino con exito, asi que
+      *    el checkpoint que pueda haber quedado grabado (cada
+      *    WSC-CHECKPOINT-CADA clientes) ya no sirve: se vacia
+      *    reabriendo OUTPUT, para que 105000-LEER-CHECKPOINT de la
+      *    proxima corrida no lo confunda con el de una corrida
+      *    interrumpida y dispare un reinicio espurio.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+           CLOSE CLISINMOV
+           IF NOT WSS-FS-SM-OK
+              DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+            DISPLAY 'FILE STATUS' WSS-FS-SM
+           END-IF.
+
+           CLOSE RESULTADOCSV
+           IF NOT WSS-FS-CSV-OK
+              DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+            DISPLAY 'FILE STATUS' WSS-FS-CSV
+           END-IF.
+
+           CLOSE SOBRELIMITE
+           IF NOT WSS-FS-LIM-OK
+              DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+            DISPLAY 'FILE STATUS' WSS-FS-LIM
+           END-IF.
+
+           CLOSE TOPCLIENTES
+           IF NOT WSS-FS-TOP-OK
+              DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+            DISPLAY 'FILE STATUS' WSS-FS-TOP
+           END-IF.
+
+           CLOSE AUDITORIA
+           IF NOT WSS-FS-AUD-OK
+              DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+            DISPLAY 'FILE STATUS' WSS-FS-AUD
+           END-IF.
+
        END PROGRAM PROG01-01-SA.
