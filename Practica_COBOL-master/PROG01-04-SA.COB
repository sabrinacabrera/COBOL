@@ -0,0 +1,318 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Date:
+      * Purpose:     Cierre de mes para PROG01-01-SA: archiva lo
+      *              acumulado en Resultados.TXT que pertenece al
+      *              periodo cerrado a un historico con fecha, y deja
+      *              en Resultados.TXT unicamente lo que pertenece a
+      *              otros periodos (para que su propio cierre los
+      *              siga encontrando) en lugar de vaciarlo del todo.
+      * Tectonics:   cobc
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   PROG01-04-SA.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Mismo Resultados.TXT que PROG01-01-SA abre como RESULTADO
+      *    (request 007: OPEN EXTEND, historico multi-periodo).
+           SELECT RESULTADO-ENTRADA   ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\Resultados.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-RES.
+
+      *    Nombre de archivo resuelto en tiempo de ejecucion (ASSIGN
+      *    DYNAMIC) a partir del periodo de cierre ingresado, para que
+      *    cada cierre de mes produzca su propio historico con fecha
+      *    en lugar de pisar siempre el mismo nombre fijo.
+           SELECT RESULTADO-HISTORICO ASSIGN DYNAMIC
+                                       WSV-NOMBRE-HISTORICO
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-HIST.
+
+      *    Buffer transitorio para los renglones de Resultados.TXT que
+      *    no pertenecen al periodo que se esta cerrando (cierre
+      *    salteado o corrido tarde, con mas de un periodo acumulado
+      *    en el archivo): 220000-DERIVAR-A-PENDIENTES los acumula aca
+      *    en lugar de archivarlos bajo la fecha equivocada, y
+      *    330000-REPONER-PENDIENTES-EN-RESULTADOS los vuelca de
+      *    vuelta a Resultados.TXT al cerrar (en lugar de dejarlos
+      *    varados para siempre en este archivo), para que sigan
+      *    vivos hasta el cierre de su propio periodo.
+           SELECT PENDIENTES          ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\ResultadosPendientes.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-PEND.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD RESULTADO-ENTRADA.
+
+      *    Mismo layout que FD-RESULTADO en PROG01-01-SA (requests
+      *    006/007/022).
+       01 FD-RESULTADO-ENTRADA.
+         05 WSF-RESE-CTE         PIC 9(07).
+         05 WSF-RESE-NYA         PIC X(60).
+         05 WSF-RESE-IMP-TOTALTR PIC S9(07)V99 SIGN IS TRAILING
+                                              SEPARATE CHARACTER.
+         05 WSF-RESE-CANT-TRAN   PIC 9(03).
+         05 WSF-RESE-MONEDA      PIC X(03).
+         05 WSF-RESE-SOBRELIM    PIC X(01).
+         05 WSF-RESE-PERIODO     PIC 9(06).
+
+       FD RESULTADO-HISTORICO.
+
+       01 FD-RESULTADO-HISTORICO.
+         05 WSF-RESH-CTE         PIC 9(07).
+         05 WSF-RESH-NYA         PIC X(60).
+         05 WSF-RESH-IMP-TOTALTR PIC S9(07)V99 SIGN IS TRAILING
+                                              SEPARATE CHARACTER.
+         05 WSF-RESH-CANT-TRAN   PIC 9(03).
+         05 WSF-RESH-MONEDA      PIC X(03).
+         05 WSF-RESH-SOBRELIM    PIC X(01).
+         05 WSF-RESH-PERIODO     PIC 9(06).
+
+       FD PENDIENTES.
+
+       01 FD-PENDIENTES.
+         05 WSF-PEND-CTE         PIC 9(07).
+         05 WSF-PEND-NYA         PIC X(60).
+         05 WSF-PEND-IMP-TOTALTR PIC S9(07)V99 SIGN IS TRAILING
+                                              SEPARATE CHARACTER.
+         05 WSF-PEND-CANT-TRAN   PIC 9(03).
+         05 WSF-PEND-MONEDA      PIC X(03).
+         05 WSF-PEND-SOBRELIM    PIC X(01).
+         05 WSF-PEND-PERIODO     PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           05 WSS-FS-RES                           PIC X(02).
+             88 WSS-FS-RES-OK                      VALUE '00'.
+             88 WSS-FS-RES-EOF                     VALUE '10'.
+             88 WSS-FS-RES-NOEXISTE                VALUE '35'.
+           05 WSS-FS-HIST                          PIC X(02).
+             88 WSS-FS-HIST-OK                     VALUE '00'.
+           05 WSS-FS-PEND                          PIC X(02).
+             88 WSS-FS-PEND-OK                     VALUE '00'.
+             88 WSS-FS-PEND-EOF                    VALUE '10'.
+             88 WSS-FS-PEND-NOEXISTE                VALUE '35'.
+
+       01 WSV-PERIODO-CIERRE        PIC 9(06).
+       01 WSV-NOMBRE-HISTORICO      PIC X(60).
+
+       01 CONTADORES.
+           05 WSCC-CONT-ARCHIVADOS  PIC 9(07).
+           05 WSCC-CONT-PENDIENTES  PIC 9(07).
+
+       PROCEDURE DIVISION.
+
+       000000-CONTROL.
+
+           PERFORM 100000-INICIO.
+           PERFORM 200000-PROCESO UNTIL WSS-FS-RES-EOF.
+           PERFORM 300000-FINAL.
+
+       100000-INICIO.
+
+           INITIALIZE CONTADORES.
+
+           DISPLAY 'PERIODO A CERRAR (AAAAMM): '
+           ACCEPT WSV-PERIODO-CIERRE.
+
+           STRING
+               'C:\Users\POSA-116\Desktop\Archivos\Resultados'
+                                             DELIMITED BY SIZE
+               WSV-PERIODO-CIERRE           DELIMITED BY SIZE
+               '.TXT'                       DELIMITED BY SIZE
+               INTO WSV-NOMBRE-HISTORICO.
+
+           OPEN INPUT RESULTADO-ENTRADA.
+           IF WSS-FS-RES-NOEXISTE
+               DISPLAY 'NO EXISTE RESULTADOS.TXT PARA CERRAR'
+               PERFORM 300000-FINAL
+           END-IF.
+
+           IF NOT WSS-FS-RES-OK
+             DISPLAY 'ERROR DE ARCHIVO DE RESULTADOS'
+             DISPLAY 'FILE STATUS' WSS-FS-RES
+             PERFORM 300000-FINAL
+           END-IF.
+
+           OPEN OUTPUT RESULTADO-HISTORICO.
+           IF NOT WSS-FS-HIST-OK
+             DISPLAY 'ERROR DE ARCHIVO HISTORICO'
+             DISPLAY 'FILE STATUS' WSS-FS-HIST
+             PERFORM 300000-FINAL
+           END-IF.
+
+      *    Mismo idioma EXTEND/NOEXISTE que RESULTADO/AUDITORIA en
+      *    PROG01-01-SA: los pendientes de cierres anteriores no
+      *    archivados se conservan en este archivo acumulativo.
+           OPEN EXTEND PENDIENTES.
+           IF WSS-FS-PEND-NOEXISTE
+               OPEN OUTPUT PENDIENTES
+           END-IF.
+           IF NOT WSS-FS-PEND-OK
+             DISPLAY 'ERROR DE ARCHIVO DE PENDIENTES'
+             DISPLAY 'FILE STATUS' WSS-FS-PEND
+             PERFORM 300000-FINAL
+           END-IF.
+
+           PERFORM 250000-LEER-RESULTADO.
+
+           IF WSS-FS-RES-EOF
+               DISPLAY 'RESULTADOS.TXT VACIO, NADA PARA ARCHIVAR'
+           END-IF.
+
+       200000-PROCESO.
+
+      *    Solo se archiva bajo el nombre con fecha lo que
+      *    efectivamente pertenece al periodo que se esta cerrando;
+      *    si el cierre se salteo o se corrio tarde y quedo mas de
+      *    un periodo acumulado en Resultados.TXT, el resto se
+      *    deriva a PENDIENTES (y 330000-REPONER-PENDIENTES-EN-
+      *    RESULTADOS lo repone en Resultados.TXT al cerrar) en lugar
+      *    de mezclarse en este historico bajo una fecha que no le
+      *    corresponde.
+           IF WSF-RESE-PERIODO = WSV-PERIODO-CIERRE
+               PERFORM 210000-ARCHIVAR-RENGLON
+               ADD 1 TO WSCC-CONT-ARCHIVADOS
+           ELSE
+               PERFORM 220000-DERIVAR-A-PENDIENTES
+               ADD 1 TO WSCC-CONT-PENDIENTES
+           END-IF.
+
+           PERFORM 250000-LEER-RESULTADO.
+
+       210000-ARCHIVAR-RENGLON.
+
+           MOVE FD-RESULTADO-ENTRADA TO FD-RESULTADO-HISTORICO.
+
+           WRITE FD-RESULTADO-HISTORICO.
+           IF NOT WSS-FS-HIST-OK
+             DISPLAY 'ERROR DE ARCHIVO HISTORICO'
+             DISPLAY 'FILE STATUS' WSS-FS-HIST
+             PERFORM 300000-FINAL
+           END-IF.
+
+       220000-DERIVAR-A-PENDIENTES.
+
+           MOVE FD-RESULTADO-ENTRADA TO FD-PENDIENTES.
+
+           WRITE FD-PENDIENTES.
+           IF NOT WSS-FS-PEND-OK
+             DISPLAY 'ERROR DE ARCHIVO DE PENDIENTES'
+             DISPLAY 'FILE STATUS' WSS-FS-PEND
+             PERFORM 300000-FINAL
+           END-IF.
+
+       250000-LEER-RESULTADO.
+
+           READ RESULTADO-ENTRADA
+              EVALUATE TRUE
+                 WHEN WSS-FS-RES-OK
+                      CONTINUE
+                 WHEN WSS-FS-RES-EOF
+                      CONTINUE
+                 WHEN OTHER
+                      DISPLAY 'FILE STATUS' WSS-FS-RES
+                      PERFORM 300000-FINAL
+              END-EVALUATE.
+
+       300000-FINAL.
+
+           PERFORM 310000-TOTALES-DE-CONTROL.
+           PERFORM 320000-CERRAR-Y-REINICIAR.
+           STOP RUN.
+
+       310000-TOTALES-DE-CONTROL.
+
+           DISPLAY '********************************************'
+           DISPLAY 'RENGLONES ARCHIVADOS =' WSCC-CONT-ARCHIVADOS
+           DISPLAY 'ARCHIVO HISTORICO GENERADO: ' WSV-NOMBRE-HISTORICO
+           DISPLAY 'RENGLONES DERIVADOS A PENDIENTES ='
+                                            WSCC-CONT-PENDIENTES
+           DISPLAY '********************************************'.
+
+       320000-CERRAR-Y-REINICIAR.
+
+           CLOSE RESULTADO-ENTRADA.
+           IF NOT WSS-FS-RES-OK
+             DISPLAY 'ERROR DE ARCHIVO DE RESULTADOS'
+             DISPLAY 'FILE STATUS' WSS-FS-RES
+           END-IF.
+
+           CLOSE RESULTADO-HISTORICO.
+           IF NOT WSS-FS-HIST-OK
+             DISPLAY 'ERROR DE ARCHIVO HISTORICO'
+             DISPLAY 'FILE STATUS' WSS-FS-HIST
+           END-IF.
+
+           CLOSE PENDIENTES.
+           IF NOT WSS-FS-PEND-OK
+             DISPLAY 'ERROR DE ARCHIVO DE PENDIENTES'
+             DISPLAY 'FILE STATUS' WSS-FS-PEND
+           END-IF.
+
+           PERFORM 330000-REPONER-PENDIENTES-EN-RESULTADOS.
+
+       330000-REPONER-PENDIENTES-EN-RESULTADOS.
+
+      *    Resultados.TXT no se deja vacio: se reescribe solo con lo
+      *    que quedo en PENDIENTES (lo derivado en este cierre, mas
+      *    cualquier remanente de un cierre anterior), para que esos
+      *    renglones de otros periodos sigan vivos y la proxima
+      *    corrida de PROG01-01-SA (OPEN EXTEND RESULTADO) les siga
+      *    sumando transacciones hasta que les toque su propio
+      *    cierre, en lugar de quedar perdidos para siempre en
+      *    ResultadosPendientes.TXT.
+           OPEN INPUT PENDIENTES.
+           IF NOT WSS-FS-PEND-OK AND NOT WSS-FS-PEND-NOEXISTE
+             DISPLAY 'ERROR DE ARCHIVO DE PENDIENTES'
+             DISPLAY 'FILE STATUS' WSS-FS-PEND
+           END-IF.
+
+           OPEN OUTPUT RESULTADO-ENTRADA.
+           IF NOT WSS-FS-RES-OK
+             DISPLAY 'ERROR DE ARCHIVO DE RESULTADOS'
+             DISPLAY 'FILE STATUS' WSS-FS-RES
+           END-IF.
+
+           IF WSS-FS-PEND-OK
+               PERFORM UNTIL WSS-FS-PEND-EOF
+                   READ PENDIENTES
+                      EVALUATE TRUE
+                         WHEN WSS-FS-PEND-OK
+                              MOVE FD-PENDIENTES TO FD-RESULTADO-ENTRADA
+                              WRITE FD-RESULTADO-ENTRADA
+                         WHEN WSS-FS-PEND-EOF
+                              CONTINUE
+                         WHEN OTHER
+                              DISPLAY 'FILE STATUS' WSS-FS-PEND
+                      END-EVALUATE
+               END-PERFORM
+           END-IF.
+
+           CLOSE RESULTADO-ENTRADA.
+           CLOSE PENDIENTES.
+
+      *    Lo que estaba en PENDIENTES ya quedo volcado en
+      *    Resultados.TXT: se vacia para que el proximo cierre no lo
+      *    vuelva a mezclar por duplicado.
+           OPEN OUTPUT PENDIENTES.
+           CLOSE PENDIENTES.
+
+       END PROGRAM PROG01-04-SA.
