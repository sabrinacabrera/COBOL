@@ -16,8 +16,59 @@
              05 FILLER     PIC X       VALUE '/'.
              05 WSD-A�O    PIC 9(4)    VALUE 0.
 
+           COPY VALFECHA.
+
+      *    Feriados fijos (MMDD, no se mueven de fecha de un anio a
+      *    otro), cargados una vez en 105000-CARGAR-FERIADOS en lugar
+      *    de VALUE+INITIALIZE (ver nota de la request 006/015).
+       01 TABLA-FERIADOS.
+          05 WST-FERIADO-MMDD       OCCURS 6 TIMES
+                                     INDEXED BY WSI-FER
+                                     PIC 9(04).
+
+       01 VARIABLES-CALENDARIO.
+          05 WSV-FECHA-AAAAMMDD     PIC 9(08).
+          05 WSV-FECHA-MMDD         PIC 9(04).
+          05 WSV-DIA-SEMANA-NUM     PIC 9.
+             88 WSV-DIA-SEMANA-DOMINGO  VALUE 0.
+             88 WSV-DIA-SEMANA-SABADO   VALUE 6.
+          05 WSV-DIA-SEMANA-DESC    PIC X(09).
+          05 WSV-DIA-HABIL-FLAG     PIC X(01).
+             88 WSV-ES-DIA-HABIL         VALUE 'S'.
+             88 WSV-NO-ES-DIA-HABIL      VALUE 'N'.
+
        PROCEDURE DIVISION.
 
+           PERFORM 105000-CARGAR-FERIADOS.
+
+           PERFORM 100000-INGRESAR-FECHA
+               UNTIL WSV-VALFE-VALIDA.
+
+           DISPLAY WSG-FECHA.
+
+           PERFORM 910000-CALCULAR-DIA-SEMANA.
+           PERFORM 920000-VALIDAR-DIA-HABIL.
+
+           DISPLAY 'DIA DE LA SEMANA: ' WSV-DIA-SEMANA-DESC.
+           IF WSV-ES-DIA-HABIL
+             DISPLAY 'ES UN DIA HABIL'
+           ELSE
+             DISPLAY 'NO ES UN DIA HABIL'
+           END-IF.
+
+           STOP RUN.
+
+       105000-CARGAR-FERIADOS.
+
+           MOVE 0101 TO WST-FERIADO-MMDD (1)
+           MOVE 0501 TO WST-FERIADO-MMDD (2)
+           MOVE 0525 TO WST-FERIADO-MMDD (3)
+           MOVE 0709 TO WST-FERIADO-MMDD (4)
+           MOVE 1208 TO WST-FERIADO-MMDD (5)
+           MOVE 1225 TO WST-FERIADO-MMDD (6).
+
+       100000-INGRESAR-FECHA.
+
            DISPLAY 'INGRESE DIA: '
            ACCEPT WSD-DIA
            DISPLAY 'INGRESE MES: '
@@ -25,8 +76,59 @@
            DISPLAY 'INGRESE A�O: '
            ACCEPT WSD-A�O.
 
-           DISPLAY WSG-FECHA .
+           MOVE WSD-DIA  TO WSV-VALFE-DIA
+           MOVE WSD-MES  TO WSV-VALFE-MES
+           MOVE WSD-A�O  TO WSV-VALFE-ANIO
+           PERFORM 900000-VALIDAR-FECHA.
+
+           IF WSV-VALFE-INVALIDA
+             DISPLAY 'FECHA INVALIDA, VUELVA A INGRESARLA'
+           END-IF.
+
+           COPY VALFECHAP.
+
+      *    Numero de dia de la semana via FUNCTION INTEGER-OF-DATE:
+      *    MOD(INTEGER-OF-DATE, 7) da 0=domingo .. 6=sabado (verificado
+      *    contra fechas de calendario conocidas).
+       910000-CALCULAR-DIA-SEMANA.
+
+           COMPUTE WSV-FECHA-AAAAMMDD =
+                   WSV-VALFE-ANIO * 10000
+                   + WSV-VALFE-MES * 100
+                   + WSV-VALFE-DIA.
+
+           COMPUTE WSV-DIA-SEMANA-NUM =
+                   FUNCTION MOD (
+                     FUNCTION INTEGER-OF-DATE (WSV-FECHA-AAAAMMDD), 7).
+
+           EVALUATE WSV-DIA-SEMANA-NUM
+             WHEN 0 MOVE 'DOMINGO'   TO WSV-DIA-SEMANA-DESC
+             WHEN 1 MOVE 'LUNES'     TO WSV-DIA-SEMANA-DESC
+             WHEN 2 MOVE 'MARTES'    TO WSV-DIA-SEMANA-DESC
+             WHEN 3 MOVE 'MIERCOLES' TO WSV-DIA-SEMANA-DESC
+             WHEN 4 MOVE 'JUEVES'    TO WSV-DIA-SEMANA-DESC
+             WHEN 5 MOVE 'VIERNES'   TO WSV-DIA-SEMANA-DESC
+             WHEN 6 MOVE 'SABADO'    TO WSV-DIA-SEMANA-DESC
+           END-EVALUATE.
+
+      *    Dia habil = no cae en fin de semana y no esta en la tabla
+      *    de feriados fijos.
+       920000-VALIDAR-DIA-HABIL.
 
+           MOVE 'S' TO WSV-DIA-HABIL-FLAG.
 
+           IF WSV-DIA-SEMANA-DOMINGO OR WSV-DIA-SEMANA-SABADO
+             MOVE 'N' TO WSV-DIA-HABIL-FLAG
+           ELSE
+             COMPUTE WSV-FECHA-MMDD =
+                     WSV-VALFE-MES * 100 + WSV-VALFE-DIA
+             SET WSI-FER TO 1
+             SEARCH WST-FERIADO-MMDD
+               AT END
+                 CONTINUE
+               WHEN WST-FERIADO-MMDD (WSI-FER) = WSV-FECHA-MMDD
+                 MOVE 'N' TO WSV-DIA-HABIL-FLAG
+             END-SEARCH
+           END-IF.
 
        END PROGRAM EJ02-SERIE1.
