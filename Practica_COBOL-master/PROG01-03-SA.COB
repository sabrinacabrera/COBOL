@@ -0,0 +1,191 @@
+      *****************************************************************
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
+      * Date:
+      * Purpose:     Puente mensual entre la liquidacion de cuotas de
+      *              PROG01-00-SA y la reconciliacion de transacciones
+      *              de PROG01-01-SA: convierte cada linea de
+      *              Liquidaciones.TXT en un registro de Transac.TXT
+      *              para que la corrida de PROG01-01-SA del mes la
+      *              tome junto con el resto de las transacciones del
+      *              cliente contra el mismo maestro CLIENTES.
+      * Tectonics:   cobc
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   PROG01-03-SA.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Salida de PROG01-00-SA (una linea por cliente liquidado).
+           SELECT LIQUIDACIONES-ENTRADA ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\Liquidaciones.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-LIQE.
+
+      *    Mismo Transac.TXT que PROG01-01-SA abre como
+      *    TRANSAC-ENTRADA: se abre EXTEND para sumar las
+      *    liquidaciones del mes a continuacion de las transacciones
+      *    ya exportadas por el sistema origen, en lugar de
+      *    reemplazarlas (mismo idioma EXTEND/NOEXISTE que usan
+      *    RESULTADO y AUDITORIA en PROG01-01-SA).
+           SELECT TRANSAC              ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\Transac.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-TRAN.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD LIQUIDACIONES-ENTRADA.
+
+       01 FD-LIQUIDACIONES-ENTRADA.
+         05 WSF-LIQ-CTE           PIC 9(07).
+         05 WSF-LIQ-NYA           PIC X(40).
+         05 WSF-LIQ-IMP-TOTAL     PIC 9(04)V9(02).
+         05 WSF-LIQ-IVA           PIC 9(05).
+         05 WSF-LIQ-IMP-CON-IVA   PIC 9(05).
+         05 WSF-LIQ-PROMEDIO      PIC 9(05).
+
+       FD TRANSAC.
+
+       01 FD-TRANSAC.
+         05 WSF-TRAN-CTE         PIC 9(07).
+         05 WSF-TRAN-CODSER      PIC X(03).
+         05 WSF-TRAN-IMPORT-T    PIC S9(07)V99 SIGN IS TRAILING
+                                              SEPARATE CHARACTER.
+         05 WSF-TRAN-MONEDA      PIC X(03).
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           05 WSS-FS-LIQE                          PIC X(02).
+             88 WSS-FS-LIQE-OK                     VALUE '00'.
+             88 WSS-FS-LIQE-EOF                    VALUE '10'.
+           05 WSS-FS-TRAN                          PIC X(02).
+             88 WSS-FS-TRAN-OK                     VALUE '00'.
+             88 WSS-FS-TRAN-EOF                    VALUE '10'.
+             88 WSS-FS-TRAN-NOEXISTE               VALUE '35'.
+
+       01 CONSTANTES.
+      *    Codigo de servicio que identifica, dentro de TRANSAC, a las
+      *    transacciones que en realidad son liquidaciones de cuotas
+      *    de PROG01-00-SA y no cargos originados en el sistema
+      *    transaccional.
+           05 WSC-CODSER-CUOTA      PIC X(03)    VALUE 'CUO'.
+      *    Las liquidaciones de cuotas se facturan siempre en moneda
+      *    local (Liquidaciones.TXT no trae codigo de moneda propio).
+           05 WSC-MONEDA-CUOTA      PIC X(03)    VALUE 'ARS'.
+
+       01 CONTADORES.
+           05 WSCC-CONT-LIQ         PIC 9(05).
+
+       PROCEDURE DIVISION.
+
+       000000-CONTROL.
+
+           PERFORM 100000-INICIO.
+           PERFORM 200000-PROCESO UNTIL WSS-FS-LIQE-EOF.
+           PERFORM 300000-FINAL.
+
+       100000-INICIO.
+
+           INITIALIZE CONTADORES.
+
+           OPEN INPUT LIQUIDACIONES-ENTRADA.
+           IF NOT WSS-FS-LIQE-OK
+             DISPLAY 'ERROR DE ARCHIVO DE LIQUIDACIONES'
+             DISPLAY 'FILE STATUS' WSS-FS-LIQE
+             PERFORM 300000-FINAL
+           END-IF.
+
+           OPEN EXTEND TRANSAC.
+           IF WSS-FS-TRAN-NOEXISTE
+             OPEN OUTPUT TRANSAC
+           END-IF.
+           IF NOT WSS-FS-TRAN-OK
+             DISPLAY 'ERROR DE ARCHIVO DE TRANSACCIONES'
+             DISPLAY 'FILE STATUS' WSS-FS-TRAN
+             PERFORM 300000-FINAL
+           END-IF.
+
+           PERFORM 250000-LEER-LIQUIDACIONES.
+
+           IF WSS-FS-LIQE-EOF
+             DISPLAY 'ARCHIVO DE LIQUIDACIONES VACIO'
+             PERFORM 300000-FINAL
+           END-IF.
+
+       200000-PROCESO.
+
+           PERFORM 210000-CONVERTIR-A-TRANSAC.
+
+           ADD 1 TO WSCC-CONT-LIQ.
+
+           PERFORM 250000-LEER-LIQUIDACIONES.
+
+       210000-CONVERTIR-A-TRANSAC.
+
+      *    El total con IVA liquidado es lo que se vuelca como
+      *    transaccion del mes para ese cliente; el detalle de
+      *    cuotas/mora/promedio ya quedo en Liquidaciones.TXT.
+           MOVE WSF-LIQ-CTE         TO WSF-TRAN-CTE
+           MOVE WSC-CODSER-CUOTA    TO WSF-TRAN-CODSER
+           MOVE WSF-LIQ-IMP-CON-IVA TO WSF-TRAN-IMPORT-T
+           MOVE WSC-MONEDA-CUOTA    TO WSF-TRAN-MONEDA.
+
+           WRITE FD-TRANSAC.
+           IF NOT WSS-FS-TRAN-OK
+             DISPLAY 'ERROR DE ARCHIVO DE TRANSACCIONES'
+             DISPLAY 'FILE STATUS' WSS-FS-TRAN
+             PERFORM 300000-FINAL
+           END-IF.
+
+       250000-LEER-LIQUIDACIONES.
+
+           READ LIQUIDACIONES-ENTRADA
+              EVALUATE TRUE
+                 WHEN WSS-FS-LIQE-OK
+                      CONTINUE
+                 WHEN WSS-FS-LIQE-EOF
+                      CONTINUE
+                 WHEN OTHER
+                      DISPLAY 'FILE STATUS' WSS-FS-LIQE
+                      PERFORM 300000-FINAL
+              END-EVALUATE.
+
+       300000-FINAL.
+
+           PERFORM 310000-TOTALES-DE-CONTROL.
+           PERFORM 320000-CERRAR-SALIDA.
+           STOP RUN.
+
+       310000-TOTALES-DE-CONTROL.
+
+           DISPLAY '********************************************'
+           DISPLAY 'LIQUIDACIONES VOLCADAS A TRANSAC =' WSCC-CONT-LIQ
+           DISPLAY '********************************************'.
+
+       320000-CERRAR-SALIDA.
+
+           CLOSE LIQUIDACIONES-ENTRADA.
+           IF NOT WSS-FS-LIQE-OK
+             DISPLAY 'ERROR DE ARCHIVO DE LIQUIDACIONES'
+             DISPLAY 'FILE STATUS' WSS-FS-LIQE
+           END-IF.
+
+           CLOSE TRANSAC.
+           IF NOT WSS-FS-TRAN-OK
+             DISPLAY 'ERROR DE ARCHIVO DE TRANSACCIONES'
+             DISPLAY 'FILE STATUS' WSS-FS-TRAN
+           END-IF.
+
+       END PROGRAM PROG01-03-SA.
