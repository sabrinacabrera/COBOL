@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Copybook: VALFECHAP.CPY
+      * Purpose:  Parrafo de validacion de fecha (ver VALFECHA.CPY
+      *           para los datos). El programa que invoca debe cargar
+      *           WSV-VALFE-DIA/MES/ANIO antes del PERFORM.
+      ******************************************************************
+       900000-VALIDAR-FECHA.
+
+           MOVE 'N' TO WSV-VALFE-OK.
+
+           IF WSV-VALFE-MES < 1 OR WSV-VALFE-MES > 12
+             DISPLAY 'MES INVALIDO: ' WSV-VALFE-MES
+           ELSE
+             MOVE WST-VALFE-DIAS-MES-N (WSV-VALFE-MES)
+                                     TO WSV-VALFE-DIAS-MES
+             IF WSV-VALFE-MES = 2
+               AND FUNCTION MOD (WSV-VALFE-ANIO, 4) = 0
+               AND (FUNCTION MOD (WSV-VALFE-ANIO, 100) NOT = 0
+                    OR FUNCTION MOD (WSV-VALFE-ANIO, 400) = 0)
+               ADD 1 TO WSV-VALFE-DIAS-MES
+             END-IF
+
+             IF WSV-VALFE-DIA < 1 OR
+                WSV-VALFE-DIA > WSV-VALFE-DIAS-MES
+               DISPLAY 'DIA INVALIDO: ' WSV-VALFE-DIA
+                       ' PARA EL MES ' WSV-VALFE-MES
+             ELSE
+               MOVE 'S' TO WSV-VALFE-OK
+             END-IF
+           END-IF.
