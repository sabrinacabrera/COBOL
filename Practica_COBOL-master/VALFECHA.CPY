@@ -0,0 +1,41 @@
+      ******************************************************************
+      * Copybook: VALFECHA.CPY
+      * Purpose:  Datos para validar que un dia/mes/anio ingresado
+      *           (DD/MM/AAAA) sea una fecha real, contra el largo de
+      *           cada mes y el anio bisiesto. Lo usan los programas
+      *           que arman una fecha a partir de dia/mes/anio sueltos
+      *           en lugar de un unico ACCEPT FROM DATE (EJ01-S01,
+      *           EJ02-SERIE1).
+      *
+      *           El programa que invoca la validacion debe cargar
+      *           WSV-VALFE-DIA/MES/ANIO con su propia fecha antes de
+      *           hacer PERFORM 900000-VALIDAR-FECHA (copybook
+      *           VALFECHAP.CPY) y despues consultar el 88
+      *           WSV-VALFE-VALIDA.
+      ******************************************************************
+       01 WSV-VALFE-PARAMS.
+          05 WSV-VALFE-DIA          PIC 99.
+          05 WSV-VALFE-MES          PIC 99.
+          05 WSV-VALFE-ANIO         PIC 9(04).
+          05 WSV-VALFE-DIAS-MES     PIC 99.
+          05 WSV-VALFE-OK           PIC X(01).
+             88 WSV-VALFE-VALIDA             VALUE 'S'.
+             88 WSV-VALFE-INVALIDA           VALUE 'N'.
+
+      *    Cantidad de dias por mes (enero a diciembre), febrero sin
+      *    el dia bisiesto, que se suma aparte en 900000-VALIDAR-FECHA.
+       01 WST-VALFE-DIAS-MES-VALORES.
+          05 FILLER                 PIC 99     VALUE 31.
+          05 FILLER                 PIC 99     VALUE 28.
+          05 FILLER                 PIC 99     VALUE 31.
+          05 FILLER                 PIC 99     VALUE 30.
+          05 FILLER                 PIC 99     VALUE 31.
+          05 FILLER                 PIC 99     VALUE 30.
+          05 FILLER                 PIC 99     VALUE 31.
+          05 FILLER                 PIC 99     VALUE 31.
+          05 FILLER                 PIC 99     VALUE 30.
+          05 FILLER                 PIC 99     VALUE 31.
+          05 FILLER                 PIC 99     VALUE 30.
+          05 FILLER                 PIC 99     VALUE 31.
+       01 WST-VALFE-DIAS-MES REDEFINES WST-VALFE-DIAS-MES-VALORES.
+          05 WST-VALFE-DIAS-MES-N   PIC 99     OCCURS 12 TIMES.
