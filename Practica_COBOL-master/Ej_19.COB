@@ -1,39 +1,219 @@
       ******************************************************************
-      * Author:
+      * Author:      FABRICA DE SOFTWARE - SISTEMAS ACTIVOS S.R.L.
       * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * Purpose:     EJERCICIO 19 - Calculo de IVA por lote
+      * Tectonics:   cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID.   EJ19-00-SA.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Items de entrada: un registro por item con su importe base,
+      *    en lugar de los 5 ACCEPT interactivos del original, para
+      *    poder tarifar una cantidad arbitraria de items de factura.
+           SELECT ITEMS-ENTRADA        ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\Items.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-ITE.
+
+      *    Items tarifados (importe base, importe de IVA y total),
+      *    uno por cada item leido de ITEMS-ENTRADA.
+           SELECT ITEMS-PRECIO         ASSIGN TO DISK
+           'C:\Users\POSA-116\Desktop\Archivos\ItemsPrecio.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       ACCESS MODE IS SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-PRE.
+
        DATA DIVISION.
+
        FILE SECTION.
+
+       FD ITEMS-ENTRADA.
+
+       01 FD-ITEMS-ENTRADA.
+         05 WSF-ITE-IMPORTE      PIC 9(07)V99.
+      *    Categoria de IVA del item: 'G' General, 'R' Reducido,
+      *    'E' Exento (ver TABLA-CATEGORIAS-IVA).
+         05 WSF-ITE-CATEGORIA    PIC X(01).
+
+       FD ITEMS-PRECIO.
+
+       01 FD-ITEMS-PRECIO.
+         05 WSF-PRE-IMPORTE      PIC 9(07)V99.
+         05 WSF-PRE-IVA          PIC 9(07)V99.
+         05 WSF-PRE-TOTAL        PIC 9(07)V99.
+
        WORKING-STORAGE SECTION.
-           01 WS-NUM PIC 9(2) VALUE 0.
-           01 FILLER.
-           03 WS-NUMAUX PIC 9(2) OCCURS 5 VALUE 0.
-           03 WS-IVAAUX PIC 9(2) OCCURS 5 VALUE 0.
-           01 WS-IVA PIC 9(2) VALUE 21.
 
+       01 SWITCHES.
+           05 WSS-FS-ITE                           PIC X(02).
+             88 WSS-FS-ITE-OK                      VALUE '00'.
+             88 WSS-FS-ITE-EOF                     VALUE '10'.
+           05 WSS-FS-PRE                           PIC X(02).
+             88 WSS-FS-PRE-OK                      VALUE '00'.
+             88 WSS-FS-PRE-EOF                     VALUE '10'.
+
+       01 CONSTANTES.
+          05 WSC-CAT-GENERAL      PIC X(01)       VALUE 'G'.
+
+      *    Tasas de IVA por categoria (Argentina no es un IVA plano:
+      *    general, reducido y exento), cargadas una vez en
+      *    105000-CARGAR-CATEGORIAS en lugar del WS-IVA unico del
+      *    original.
+       01 TABLA-CATEGORIAS-IVA.
+          05 WST-CAT-IVA           OCCURS 3 TIMES
+                                    INDEXED BY WSI-CAT.
+             10 WST-CAT-COD        PIC X(01).
+             10 WST-CAT-TASA       PIC 9(02)V9(02).
+
+       01 VARIABLES.
+          05 WSV-TASA-IVA         PIC 9(02)V9(02).
+          05 WSV-IMPORTE-IVA      PIC 9(07)V99.
+          05 WSV-IMPORTE-TOTAL    PIC 9(07)V99.
+
+       01 CONTADORES.
+          05 WSCC-CONT-ITEMS      PIC 9(05).
 
        PROCEDURE DIVISION.
 
-       MAIN-PROCEDURE.
-            PERFORM 100000-CARGA.
-            PERFORM 200000-CALCULO.
-            PERFORM 300000-RESULTADO.
-            STOP RUN.
-       100000-CARGA.
-           PERFORM UNTIL WS-NUM> 4
-           ACCEPT WS-NUM
-           MOVE WS-NUM TO WS-NUM1 (WS-NUM)
-           END-PERFORM.
-       200000-CALCULO.
-           PERFORM UNTIL WS-NUM>4
-           ACCEPT WS-IVAAUX(WS-NUM)= WS-NUMAUX(WS-NUM)* WS-IVA *100.
-           END-PERFORM.
-
-       300000-RESULTADO.
-           PERFORM UNTIL WS-NUM >5
-           COMPUTE  WS-IVAAUX(WS-NUM)= WS-NUMAUX(WS-NUM)* WS-IVA *100.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       000000-CONTROL.
+           PERFORM 100000-INICIO.
+           PERFORM 200000-PROCESO UNTIL WSS-FS-ITE-EOF.
+           PERFORM 300000-FINAL.
+
+       100000-INICIO.
+
+           INITIALIZE CONTADORES.
+
+           PERFORM 105000-CARGAR-CATEGORIAS.
+
+           OPEN INPUT ITEMS-ENTRADA.
+           IF NOT WSS-FS-ITE-OK
+             DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
+             DISPLAY 'FILE STATUS' WSS-FS-ITE
+             PERFORM 300000-FINAL
+           END-IF.
+
+           OPEN OUTPUT ITEMS-PRECIO.
+           IF NOT WSS-FS-PRE-OK
+             DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+             DISPLAY 'FILE STATUS' WSS-FS-PRE
+             PERFORM 300000-FINAL
+           END-IF.
+
+           PERFORM 250000-LEER-ITEMS.
+
+           IF WSS-FS-ITE-EOF
+             DISPLAY 'ARCHIVO VACIO'
+             PERFORM 300000-FINAL
+           END-IF.
+
+       105000-CARGAR-CATEGORIAS.
+
+           MOVE 'G'   TO WST-CAT-COD (1)
+           MOVE 21,00 TO WST-CAT-TASA (1)
+
+           MOVE 'R'   TO WST-CAT-COD (2)
+           MOVE 10,50 TO WST-CAT-TASA (2)
+
+           MOVE 'E'   TO WST-CAT-COD (3)
+           MOVE 0,00  TO WST-CAT-TASA (3).
+
+       200000-PROCESO.
+
+           INITIALIZE VARIABLES.
+
+           PERFORM 210000-CALCULO.
+           PERFORM 220000-GRABAR-PRECIO.
+
+           ADD 1 TO WSCC-CONT-ITEMS.
+
+           PERFORM 250000-LEER-ITEMS.
+
+       210000-CALCULO.
+           PERFORM 212000-BUSCAR-TASA-IVA.
+
+           COMPUTE WSV-IMPORTE-IVA =
+                   (WSF-ITE-IMPORTE * WSV-TASA-IVA) / 100.
+           COMPUTE WSV-IMPORTE-TOTAL =
+                   WSF-ITE-IMPORTE + WSV-IMPORTE-IVA.
+
+       212000-BUSCAR-TASA-IVA.
+
+      *    Si la categoria del item no esta en la tabla (dato mal
+      *    cargado), se avisa por consola y se aplica la tasa general
+      *    en lugar de cortar el lote entero.
+           SET WSI-CAT TO 1.
+           SEARCH WST-CAT-IVA
+             AT END
+               DISPLAY 'CATEGORIA DE IVA DESCONOCIDA: '
+                       WSF-ITE-CATEGORIA
+               DISPLAY 'SE APLICA LA TASA GENERAL'
+               SET WSI-CAT TO 1
+             WHEN WST-CAT-COD (WSI-CAT) = WSF-ITE-CATEGORIA
+               CONTINUE
+           END-SEARCH.
+
+           MOVE WST-CAT-TASA (WSI-CAT) TO WSV-TASA-IVA.
+
+       220000-GRABAR-PRECIO.
+
+           MOVE WSF-ITE-IMPORTE    TO WSF-PRE-IMPORTE
+           MOVE WSV-IMPORTE-IVA    TO WSF-PRE-IVA
+           MOVE WSV-IMPORTE-TOTAL  TO WSF-PRE-TOTAL.
+
+           WRITE FD-ITEMS-PRECIO.
+           IF NOT WSS-FS-PRE-OK
+             DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+             DISPLAY 'FILE STATUS' WSS-FS-PRE
+             PERFORM 300000-FINAL
+           END-IF.
+
+       250000-LEER-ITEMS.
+
+           READ ITEMS-ENTRADA
+              EVALUATE TRUE
+                 WHEN WSS-FS-ITE-OK
+                      CONTINUE
+                 WHEN WSS-FS-ITE-EOF
+                      CONTINUE
+                 WHEN OTHER
+                      DISPLAY 'FILE STATUS' WSS-FS-ITE
+                      PERFORM 300000-FINAL
+              END-EVALUATE.
+
+       300000-FINAL.
+           PERFORM 310000-TOTALES-DE-CONTROL.
+           PERFORM 320000-CERRAR-SALIDA.
+           STOP RUN.
+
+       310000-TOTALES-DE-CONTROL.
+
+           DISPLAY '********************************************'
+           DISPLAY 'TOTAL ITEMS PROCESADOS =' WSCC-CONT-ITEMS
+           DISPLAY '********************************************'.
+
+       320000-CERRAR-SALIDA.
+
+           CLOSE ITEMS-ENTRADA.
+           IF NOT WSS-FS-ITE-OK
+              DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
+            DISPLAY 'FILE STATUS' WSS-FS-ITE
+           END-IF.
+
+           CLOSE ITEMS-PRECIO.
+           IF NOT WSS-FS-PRE-OK
+              DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+            DISPLAY 'FILE STATUS' WSS-FS-PRE
+           END-IF.
+
+       END PROGRAM EJ19-00-SA.
